@@ -0,0 +1,33 @@
+//HAMBATCH JOB (ACCTNO),'HAMMURABI BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* HAMBATCH -- Runs an unattended reign of HAMMURABI-GAME, reading
+//* every turn's food/planting/land-trading figures from the
+//* TURNIN dataset instead of a terminal, so the program can be
+//* submitted from the batch scheduler with no operator watching
+//* the console. The program's own setup prompts (governor name,
+//* difficulty, provinces, starting conditions, years, and the Y/N
+//* that switches it into unattended mode) are still answered from
+//* SYSIN -- only the per-turn figures come from TURNIN.
+//*
+//* Mod-log:
+//*   2018-04-02 OB  First cut, single-province normal-difficulty
+//*                  ten-year reign.
+//*
+//STEP1    EXEC PGM=MAIN
+//STEPLIB  DD   DSN=HAMM.PROD.LOADLIB,DISP=SHR
+//TURNIN   DD   DSN=HAMM.PROD.TURNINPT,DISP=SHR
+//*        TURNIN is copied (or symlinked) to TURNINPT.DAT in the
+//*        step's working directory before STEP1 runs, since MAIN's
+//*        SELECT clause names that file directly.
+//SYSIN    DD   *
+1
+HAMMURABI
+2
+1
+Y
+10
+Y
+//*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
