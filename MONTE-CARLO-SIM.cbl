@@ -0,0 +1,421 @@
+      ******************************************************************
+      * Author:    Oscar Brink
+      * Date:      2018-03-09
+      * Purpose:   Unattended batch driver that runs a large number of
+      *            simulated reigns back-to-back against a fixed
+      *            decision policy, using the same callable modules as
+      *            MAIN, and tallies the distribution of outcomes.
+      *            Lets us evaluate a proposed policy before handing
+      *            it to a live governor.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. MONTE-CARLO-SIM.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+               01 WS-NUM-TRIALS PIC 9(4) VALUE 300.
+
+               01 WS-RND-SEED PIC 9(8).
+               01 WS-RND-DBL COMP-2.
+
+               01 WS-SIM-YEAR PIC 9(2).
+               01 WS-SIM-NUM-YEARS PIC 9(2) VALUE 10.
+
+               01 WS-SIM-WHEAT PIC 9(7).
+               01 WS-SIM-PLANTED-ACRES PIC 9(7).
+               01 WS-SIM-HARVEST PIC 9(7).
+               01 WS-SIM-HARVEST-PER-ACRE PIC 9.
+               01 WS-SIM-HARVEST-MIN PIC 9 VALUE 1.
+               01 WS-SIM-HARVEST-MAX PIC 9 VALUE 6.
+
+               01 WS-SIM-EATEN-BY-RATS PIC 9(7).
+               01 WS-SIM-RATS-CHANCE PIC V99 VALUE .90.
+
+               01 WS-SIM-ACRES PIC 9(7).
+               01 WS-SIM-ACRES-BUY-AMOUNT PIC S9(7) VALUE 0.
+
+               01 WS-SIM-PRICE PIC 99.
+
+               01 WS-SIM-POPULATION PIC 9(4).
+               01 WS-SIM-PLAGUE-CHANCE PIC V99 VALUE .10.
+               01 WS-SIM-FOOD PIC 9(7).
+               01 WS-SIM-STARVED-COUNT PIC 9(7).
+               01 WS-SIM-TOTAL-STARVED PIC 9(7).
+               01 WS-SIM-TOTAL-POP-EVER PIC 9(7).
+
+               01 WS-SIM-PLAGUE-CHECK PIC A.
+                   88 WS-SIM-PLAGUE-HAPPENED VALUE 'Y'
+                      WHEN SET TO FALSE 'N'.
+
+               01 WS-SUM-FINAL-POPULATION PIC 9(9) VALUE 0.
+               01 WS-SURVIVED-COUNT PIC 9(4) VALUE 0.
+               01 WS-IMPEACHED-COUNT PIC 9(4) VALUE 0.
+               01 WS-AVG-FINAL-POPULATION PIC 9(7)V99.
+               01 WS-FORMAT-AVG-POPULATION PIC Z(6)9.99.
+               01 WS-SURVIVAL-RATE PIC 9(3)V99.
+               01 WS-FORMAT-SURVIVAL-RATE PIC ZZ9.99.
+               01 WS-IMPEACHMENT-RATE PIC 9(3)V99.
+               01 WS-FORMAT-IMPEACHMENT-RATE PIC ZZ9.99.
+
+      *        Fields for the RNG reconciliation check: drives
+      *        CALCULATE-HARVEST, CALCULATE-PLAGUE, and CALCULATE-RATS
+      *        through a large number of trials apiece and compares
+      *        the observed harvest-average and event-frequencies
+      *        against the theoretical values those three subprograms
+      *        are supposed to deliver if FUNCTION RANDOM is behaving.
+               01 WS-RNG-SAMPLE-COUNT PIC 9(6) VALUE 10000.
+               01 WS-RNG-SAMPLE-IDX PIC 9(6).
+
+      *        CALCULATE-HARVEST: one planted acre per trial so the
+      *        returned harvest-per-acre is the raw per-acre yield;
+      *        theoretical average is the midpoint of the MIN/MAX band.
+               01 WS-RNG-HVST-ACRES PIC 9(7) VALUE 1.
+               01 WS-RNG-HVST-HARVEST PIC 9(7).
+               01 WS-RNG-HVST-WHEAT PIC 9(7).
+               01 WS-RNG-HVST-PER-ACRE PIC 9.
+               01 WS-RNG-HVST-SUM COMP-2 VALUE 0.
+               01 WS-RNG-HVST-AVG COMP-2.
+               01 WS-FORMAT-RNG-HVST-AVG PIC 9.9(4).
+               01 WS-RNG-HVST-EXPECTED COMP-2.
+               01 WS-RNG-HVST-LOW COMP-2.
+               01 WS-RNG-HVST-HIGH COMP-2.
+
+      *        CALCULATE-PLAGUE: a fixed population each trial so the
+      *        observed hit-frequency can be compared to LS-PLAGUE-
+      *        CHANCE directly.
+               01 WS-RNG-PLAGUE-POP PIC 9(4).
+               01 WS-RNG-PLAGUE-CHANCE PIC V99 VALUE .10.
+               01 WS-RNG-PLAGUE-CHECK PIC A.
+                   88 WS-RNG-PLAGUE-HAPPENED VALUE 'Y'
+                      WHEN SET TO FALSE 'N'.
+               01 WS-RNG-PLAGUE-HIT-COUNT PIC 9(6) VALUE 0.
+               01 WS-RNG-PLAGUE-FREQ COMP-2.
+               01 WS-FORMAT-RNG-PLAGUE-FREQ PIC 9.9(4).
+               01 WS-RNG-PLAGUE-LOW COMP-2.
+               01 WS-RNG-PLAGUE-HIGH COMP-2.
+
+      *        CALCULATE-RATS: a fixed wheat balance each trial so the
+      *        observed strike-frequency can be compared to LS-RATS-
+      *        CHANCE, and the average amount eaten when rats do
+      *        strike can be compared to the theoretical midpoint of
+      *        the subprogram's internal .01-.31 loss fraction.
+               01 WS-RNG-RATS-STARTING-WHEAT PIC 9(7) VALUE 1000.
+               01 WS-RNG-RATS-WHEAT PIC 9(7).
+               01 WS-RNG-RATS-CHANCE PIC V99 VALUE .90.
+               01 WS-RNG-RATS-EATEN PIC 9(7).
+               01 WS-RNG-RATS-STRIKE-COUNT PIC 9(6) VALUE 0.
+               01 WS-RNG-RATS-EATEN-SUM COMP-2 VALUE 0.
+               01 WS-RNG-RATS-FREQ COMP-2.
+               01 WS-FORMAT-RNG-RATS-FREQ PIC 9.9(4).
+               01 WS-RNG-RATS-FREQ-LOW COMP-2.
+               01 WS-RNG-RATS-FREQ-HIGH COMP-2.
+               01 WS-RNG-RATS-EATEN-AVG COMP-2.
+               01 WS-RNG-RATS-EATEN-EXPECTED COMP-2.
+               01 WS-RNG-RATS-EATEN-LOW COMP-2.
+               01 WS-RNG-RATS-EATEN-HIGH COMP-2.
+               01 WS-FORMAT-RNG-RATS-EATEN PIC Z(6)9.99.
+
+       PROCEDURE DIVISION.
+           MAIN.
+               DISPLAY "Monte-Carlo reign simulation driver."
+               DISPLAY "Running " WS-NUM-TRIALS " trials..."
+
+      *        Seeded once for the whole run, not once per trial --
+      *        GENERATE-RANDOM-SEED's time-based entropy source can
+      *        return the same seed across rapid successive calls,
+      *        which would make back-to-back trials exact duplicates.
+      *        The unseeded FUNCTION RANDOM stream below is left to
+      *        run on from here across every trial instead.
+               CALL 'GENERATE-RANDOM-SEED' USING WS-RND-SEED
+               COMPUTE WS-RND-DBL = FUNCTION RANDOM(WS-RND-SEED)
+
+               PERFORM WS-NUM-TRIALS TIMES
+                   PERFORM RUN-ONE-REIGN
+               END-PERFORM
+
+               PERFORM PRINT-REPORT
+               PERFORM RNG-RECONCILIATION-CHECK
+           STOP RUN.
+
+      *    Plays out one simulated reign start to finish under the
+      *    fixed policy below, then tallies its outcome.
+           RUN-ONE-REIGN SECTION.
+               PERFORM INIT-SIM-REIGN
+               PERFORM UNTIL WS-SIM-YEAR > WS-SIM-NUM-YEARS
+                   PERFORM SIM-ONE-YEAR
+               END-PERFORM
+               PERFORM TALLY-REIGN-OUTCOME
+           CONTINUE.
+
+           INIT-SIM-REIGN SECTION.
+               MOVE 2800 TO WS-SIM-WHEAT
+               MOVE 1 TO WS-SIM-YEAR
+               MOVE 1000 TO WS-SIM-ACRES
+               MOVE 17 TO WS-SIM-PRICE
+               MOVE 100 TO WS-SIM-POPULATION
+               MOVE 0 TO WS-SIM-TOTAL-STARVED
+               MOVE 0 TO WS-SIM-TOTAL-POP-EVER
+           CONTINUE.
+
+      *    Fixed decision policy under evaluation: plant every acre
+      *    the granary can seed, never trade land, and feed the
+      *    population a standard ration of 20 bushels per head.
+           SIM-ONE-YEAR SECTION.
+               ADD WS-SIM-POPULATION TO WS-SIM-TOTAL-POP-EVER
+
+               IF WS-SIM-ACRES < WS-SIM-WHEAT
+                   MOVE WS-SIM-ACRES TO WS-SIM-PLANTED-ACRES
+               ELSE
+                   MOVE WS-SIM-WHEAT TO WS-SIM-PLANTED-ACRES
+               END-IF
+
+               CALL 'CALCULATE-HARVEST'
+                   USING
+                       WS-SIM-PLANTED-ACRES
+                       WS-SIM-HARVEST
+                       WS-SIM-WHEAT
+                       WS-SIM-HARVEST-PER-ACRE
+                       WS-SIM-HARVEST-MIN
+                       WS-SIM-HARVEST-MAX
+
+               COMPUTE WS-SIM-FOOD = WS-SIM-POPULATION * 20
+               IF WS-SIM-FOOD > WS-SIM-WHEAT
+                   MOVE WS-SIM-WHEAT TO WS-SIM-FOOD
+               END-IF
+               SUBTRACT WS-SIM-FOOD FROM WS-SIM-WHEAT
+
+               CALL 'CALCULATE-PLAGUE'
+                   USING
+                       WS-SIM-POPULATION
+                       WS-SIM-PLAGUE-CHANCE
+                       WS-SIM-PLAGUE-CHECK
+
+               COMPUTE WS-SIM-FOOD = WS-SIM-FOOD / 20
+               IF WS-SIM-FOOD < WS-SIM-POPULATION
+                   COMPUTE WS-SIM-STARVED-COUNT =
+                           WS-SIM-POPULATION - WS-SIM-FOOD
+                   MOVE WS-SIM-FOOD TO WS-SIM-POPULATION
+               ELSE
+                   MOVE 0 TO WS-SIM-STARVED-COUNT
+               END-IF
+               ADD WS-SIM-STARVED-COUNT TO WS-SIM-TOTAL-STARVED
+
+               CALL 'CALCULATE-RATS'
+                   USING
+                       WS-SIM-WHEAT
+                       WS-SIM-RATS-CHANCE
+                       WS-SIM-EATEN-BY-RATS
+
+               COMPUTE WS-SIM-PRICE = (FUNCTION RANDOM * 9) + 17
+               ADD 1 TO WS-SIM-YEAR
+           CONTINUE.
+
+      *    Impeachment follows the same rule as MAIN's end-of-reign
+      *    verdict: cumulative starvation over 45% of the population
+      *    ever governed, or total extinction.
+           TALLY-REIGN-OUTCOME SECTION.
+               ADD WS-SIM-POPULATION TO WS-SUM-FINAL-POPULATION
+               IF WS-SIM-TOTAL-POP-EVER > 0
+                       AND WS-SIM-TOTAL-STARVED >
+                           (WS-SIM-TOTAL-POP-EVER * .45)
+                   ADD 1 TO WS-IMPEACHED-COUNT
+               ELSE
+                   IF WS-SIM-POPULATION = 0
+                       ADD 1 TO WS-IMPEACHED-COUNT
+                   ELSE
+                       ADD 1 TO WS-SURVIVED-COUNT
+                   END-IF
+               END-IF
+           CONTINUE.
+
+           PRINT-REPORT SECTION.
+               COMPUTE WS-AVG-FINAL-POPULATION ROUNDED =
+                       WS-SUM-FINAL-POPULATION / WS-NUM-TRIALS
+               COMPUTE WS-SURVIVAL-RATE ROUNDED =
+                       (WS-SURVIVED-COUNT / WS-NUM-TRIALS) * 100
+               COMPUTE WS-IMPEACHMENT-RATE ROUNDED =
+                       (WS-IMPEACHED-COUNT / WS-NUM-TRIALS) * 100
+
+               MOVE WS-AVG-FINAL-POPULATION TO WS-FORMAT-AVG-POPULATION
+               MOVE WS-SURVIVAL-RATE TO WS-FORMAT-SURVIVAL-RATE
+               MOVE WS-IMPEACHMENT-RATE TO WS-FORMAT-IMPEACHMENT-RATE
+
+               DISPLAY "========================================"
+               DISPLAY "MONTE-CARLO SIMULATION REPORT"
+               DISPLAY "Trials run: " WS-NUM-TRIALS
+               DISPLAY "Average final population: "
+                       WS-FORMAT-AVG-POPULATION
+               DISPLAY "Survival rate (pct): "
+                       WS-FORMAT-SURVIVAL-RATE
+               DISPLAY "Impeachment rate (pct): "
+                       WS-FORMAT-IMPEACHMENT-RATE
+               DISPLAY "========================================"
+           CONTINUE.
+
+      *    Drives CALCULATE-HARVEST, CALCULATE-PLAGUE, and CALCULATE-
+      *    RATS through a large number of independent trials apiece
+      *    and compares the observed harvest-average and event-
+      *    frequencies against the theoretical values implied by
+      *    their own chance parameters. This doesn't re-use the
+      *    per-trial seed from GENERATE-RANDOM-SEED; it runs on the
+      *    same unseeded stream the trials left off on, after the
+      *    trials are done, so it cannot perturb their results.
+           RNG-RECONCILIATION-CHECK SECTION.
+               PERFORM RECONCILE-HARVEST
+               PERFORM RECONCILE-PLAGUE
+               PERFORM RECONCILE-RATS
+
+               DISPLAY "========================================"
+               DISPLAY "RNG RECONCILIATION CHECK"
+               DISPLAY "Trials per subprogram: " WS-RNG-SAMPLE-COUNT
+
+               DISPLAY "CALCULATE-HARVEST average yield per acre "
+                       "(expect near 3.5000): " WS-FORMAT-RNG-HVST-AVG
+               IF WS-RNG-HVST-AVG >= WS-RNG-HVST-LOW
+                       AND WS-RNG-HVST-AVG <= WS-RNG-HVST-HIGH
+                   DISPLAY "  Harvest check: PASS"
+               ELSE
+                   DISPLAY "  Harvest check: FAIL -- investigate the "
+                           "generator."
+               END-IF
+
+               DISPLAY "CALCULATE-PLAGUE observed frequency "
+                       "(expect near " WS-RNG-PLAGUE-CHANCE "): "
+                       WS-FORMAT-RNG-PLAGUE-FREQ
+               IF WS-RNG-PLAGUE-FREQ >= WS-RNG-PLAGUE-LOW
+                       AND WS-RNG-PLAGUE-FREQ <= WS-RNG-PLAGUE-HIGH
+                   DISPLAY "  Plague check: PASS"
+               ELSE
+                   DISPLAY "  Plague check: FAIL -- investigate the "
+                           "generator."
+               END-IF
+
+               DISPLAY "CALCULATE-RATS observed strike frequency "
+                       "(expect near " WS-RNG-RATS-CHANCE "): "
+                       WS-FORMAT-RNG-RATS-FREQ
+               IF WS-RNG-RATS-FREQ >= WS-RNG-RATS-FREQ-LOW
+                       AND WS-RNG-RATS-FREQ <= WS-RNG-RATS-FREQ-HIGH
+                   DISPLAY "  Rats frequency check: PASS"
+               ELSE
+                   DISPLAY "  Rats frequency check: FAIL -- "
+                           "investigate the generator."
+               END-IF
+
+               DISPLAY "CALCULATE-RATS average bushels eaten when "
+                       "it strikes (expect near "
+                       WS-RNG-RATS-EATEN-EXPECTED "): "
+                       WS-FORMAT-RNG-RATS-EATEN
+               IF WS-RNG-RATS-EATEN-AVG >= WS-RNG-RATS-EATEN-LOW
+                       AND WS-RNG-RATS-EATEN-AVG <=
+                           WS-RNG-RATS-EATEN-HIGH
+                   DISPLAY "  Rats loss check: PASS"
+               ELSE
+                   DISPLAY "  Rats loss check: FAIL -- investigate "
+                           "the generator."
+               END-IF
+               DISPLAY "========================================"
+           CONTINUE.
+
+      *    Theoretical average yield per acre is the midpoint of the
+      *    MIN/MAX band; every trial plants exactly one acre so the
+      *    returned harvest-per-acre is the raw per-acre draw.
+           RECONCILE-HARVEST SECTION.
+               MOVE 0 TO WS-RNG-HVST-SUM
+               PERFORM VARYING WS-RNG-SAMPLE-IDX FROM 1 BY 1
+                       UNTIL WS-RNG-SAMPLE-IDX > WS-RNG-SAMPLE-COUNT
+                   MOVE 0 TO WS-RNG-HVST-WHEAT
+                   CALL 'CALCULATE-HARVEST'
+                       USING
+                           WS-RNG-HVST-ACRES
+                           WS-RNG-HVST-HARVEST
+                           WS-RNG-HVST-WHEAT
+                           WS-RNG-HVST-PER-ACRE
+                           WS-SIM-HARVEST-MIN
+                           WS-SIM-HARVEST-MAX
+                   ADD WS-RNG-HVST-PER-ACRE TO WS-RNG-HVST-SUM
+               END-PERFORM
+
+               COMPUTE WS-RNG-HVST-AVG =
+                       WS-RNG-HVST-SUM / WS-RNG-SAMPLE-COUNT
+               MOVE WS-RNG-HVST-AVG TO WS-FORMAT-RNG-HVST-AVG
+
+               COMPUTE WS-RNG-HVST-EXPECTED =
+                       (WS-SIM-HARVEST-MIN + WS-SIM-HARVEST-MAX) / 2
+               COMPUTE WS-RNG-HVST-LOW = WS-RNG-HVST-EXPECTED - 0.5
+               COMPUTE WS-RNG-HVST-HIGH = WS-RNG-HVST-EXPECTED + 0.5
+           CONTINUE.
+
+      *    Theoretical plague frequency is LS-PLAGUE-CHANCE itself;
+      *    the population is reset every trial so an earlier halving
+      *    never skews a later one.
+           RECONCILE-PLAGUE SECTION.
+               MOVE 0 TO WS-RNG-PLAGUE-HIT-COUNT
+               PERFORM VARYING WS-RNG-SAMPLE-IDX FROM 1 BY 1
+                       UNTIL WS-RNG-SAMPLE-IDX > WS-RNG-SAMPLE-COUNT
+                   MOVE 100 TO WS-RNG-PLAGUE-POP
+                   CALL 'CALCULATE-PLAGUE'
+                       USING
+                           WS-RNG-PLAGUE-POP
+                           WS-RNG-PLAGUE-CHANCE
+                           WS-RNG-PLAGUE-CHECK
+                   IF WS-RNG-PLAGUE-HAPPENED
+                       ADD 1 TO WS-RNG-PLAGUE-HIT-COUNT
+                   END-IF
+               END-PERFORM
+
+               COMPUTE WS-RNG-PLAGUE-FREQ =
+                       WS-RNG-PLAGUE-HIT-COUNT / WS-RNG-SAMPLE-COUNT
+               MOVE WS-RNG-PLAGUE-FREQ TO WS-FORMAT-RNG-PLAGUE-FREQ
+
+               COMPUTE WS-RNG-PLAGUE-LOW =
+                       WS-RNG-PLAGUE-CHANCE - 0.02
+               COMPUTE WS-RNG-PLAGUE-HIGH =
+                       WS-RNG-PLAGUE-CHANCE + 0.02
+           CONTINUE.
+
+      *    Theoretical strike frequency is LS-RATS-CHANCE; when it
+      *    does strike, CALCULATE-RATS loses a fraction of the wheat
+      *    drawn uniformly from .01 to .31, so the theoretical average
+      *    loss is the starting wheat times that band's midpoint,
+      *    .16. The wheat balance is reset every trial.
+           RECONCILE-RATS SECTION.
+               MOVE 0 TO WS-RNG-RATS-STRIKE-COUNT
+               MOVE 0 TO WS-RNG-RATS-EATEN-SUM
+               PERFORM VARYING WS-RNG-SAMPLE-IDX FROM 1 BY 1
+                       UNTIL WS-RNG-SAMPLE-IDX > WS-RNG-SAMPLE-COUNT
+                   MOVE WS-RNG-RATS-STARTING-WHEAT TO WS-RNG-RATS-WHEAT
+                   CALL 'CALCULATE-RATS'
+                       USING
+                           WS-RNG-RATS-WHEAT
+                           WS-RNG-RATS-CHANCE
+                           WS-RNG-RATS-EATEN
+                   IF WS-RNG-RATS-EATEN > 0
+                       ADD 1 TO WS-RNG-RATS-STRIKE-COUNT
+                       ADD WS-RNG-RATS-EATEN TO WS-RNG-RATS-EATEN-SUM
+                   END-IF
+               END-PERFORM
+
+               COMPUTE WS-RNG-RATS-FREQ =
+                       WS-RNG-RATS-STRIKE-COUNT / WS-RNG-SAMPLE-COUNT
+               MOVE WS-RNG-RATS-FREQ TO WS-FORMAT-RNG-RATS-FREQ
+               COMPUTE WS-RNG-RATS-FREQ-LOW = WS-RNG-RATS-CHANCE - 0.02
+               COMPUTE WS-RNG-RATS-FREQ-HIGH = WS-RNG-RATS-CHANCE + 0.02
+
+               IF WS-RNG-RATS-STRIKE-COUNT > 0
+                   COMPUTE WS-RNG-RATS-EATEN-AVG =
+                           WS-RNG-RATS-EATEN-SUM
+                               / WS-RNG-RATS-STRIKE-COUNT
+               ELSE
+                   MOVE 0 TO WS-RNG-RATS-EATEN-AVG
+               END-IF
+               MOVE WS-RNG-RATS-EATEN-AVG TO WS-FORMAT-RNG-RATS-EATEN
+
+               COMPUTE WS-RNG-RATS-EATEN-EXPECTED =
+                       WS-RNG-RATS-STARTING-WHEAT * 0.16
+               COMPUTE WS-RNG-RATS-EATEN-LOW =
+                       WS-RNG-RATS-EATEN-EXPECTED - 20
+               COMPUTE WS-RNG-RATS-EATEN-HIGH =
+                       WS-RNG-RATS-EATEN-EXPECTED + 20
+           CONTINUE.
+       END PROGRAM MONTE-CARLO-SIM.
