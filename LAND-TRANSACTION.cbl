@@ -21,16 +21,17 @@
        PROCEDURE DIVISION
        USING LS-PRICE LS-AMOUNT LS-WHEAT LS-ACRES LS-CALC-CHECKS.
            DISPLAY "LS-AMOUNT: "LS-AMOUNT
-      *    ----TEMP-----------------------
            COMPUTE WS-TRANSACTION-PRICE = LS-AMOUNT * LS-PRICE
+               ON SIZE ERROR
+                   SET LS-CALC-VALID TO FALSE
+                   EXIT PROGRAM
+           END-COMPUTE
            DISPLAY "WS-TRANSACTION-PRICE: "WS-TRANSACTION-PRICE
-      *    -------------------------------
            IF (LS-AMOUNT * -1) > LS-ACRES
                SET LS-CALC-VALID TO FALSE
                EXIT PROGRAM
            END-IF
 
-      *    COMPUTE WS-TRANSACTION-PRICE = LS-AMOUNT * LS-PRICE
            IF WS-TRANSACTION-PRICE > LS-WHEAT
                SET LS-CALC-VALID TO FALSE
                EXIT PROGRAM
