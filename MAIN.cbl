@@ -7,21 +7,173 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID. MAIN.
 
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT SAVE-GAME-FILE ASSIGN TO "HAMSAVE.DAT"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-SAVE-FILE-STATUS.
+               SELECT YEAR-HISTORY-FILE ASSIGN TO "YEARHIST.DAT"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-HISTORY-FILE-STATUS.
+               SELECT LEADERBOARD-FILE ASSIGN TO "LEADERBD.DAT"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-LEADERBOARD-FILE-STATUS.
+               SELECT ANALYTICS-EXTRACT-FILE ASSIGN TO "ANALYTIC.DAT"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-ANALYTICS-FILE-STATUS.
+               SELECT TURN-INPUT-FILE ASSIGN TO "TURNINPT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-TURN-INPUT-STATUS.
+
        DATA DIVISION.
            FILE SECTION.
+               FD SAVE-GAME-FILE.
+               01 SG-RECORD.
+                   05 SG-YEAR PIC 9(2).
+                   05 SG-NUM-YEARS PIC 9(2).
+                   05 SG-PRICE PIC 99.
+                   05 SG-NUM-PROVINCES PIC 9.
+                   05 SG-CHECKPOINT-PROV PIC 9.
+                   05 SG-CHECKPOINT-STEP PIC 9.
+                   05 SG-GOVERNOR-NAME PIC X(20).
+                   05 SG-PLAGUE-CHANCE PIC V99.
+                   05 SG-RATS-CHANCE PIC V99.
+                   05 SG-HARVEST-MIN PIC 9.
+                   05 SG-HARVEST-MAX PIC 9.
+                   05 SG-BATCH-MODE-ACTIVE PIC A.
+                   05 SG-BATCH-FOOD PIC 9(7).
+                   05 SG-BATCH-PLANTED-ACRES PIC 9(7).
+                   05 SG-PROVINCES OCCURS 5 TIMES.
+                       10 SG-PROV-WHEAT PIC 9(7).
+                       10 SG-PROV-ACRES PIC 9(7).
+                       10 SG-PROV-POPULATION PIC 9(4).
+                       10 SG-PROV-EATEN-BY-RATS PIC 9(7).
+                       10 SG-PROV-TOTAL-STARVED PIC 9(7).
+                       10 SG-PROV-TOTAL-POP-EVER PIC 9(7).
+                       10 SG-PROV-TOTAL-RATS-LOSS PIC 9(7).
+                       10 SG-PROV-HARVEST PIC 9(7).
+                       10 SG-PROV-OPENING-WHEAT PIC 9(7).
+
+               FD YEAR-HISTORY-FILE.
+               01 YH-RECORD.
+                   05 YH-GOVERNOR-NAME PIC X(20).
+                   05 YH-YEAR PIC 9(2).
+                   05 YH-PROVINCE PIC 9.
+                   05 YH-OPENING-WHEAT PIC 9(7).
+                   05 YH-CLOSING-WHEAT PIC 9(7).
+                   05 YH-ACRES PIC 9(7).
+                   05 YH-POPULATION PIC 9(4).
+                   05 YH-PRICE PIC 99.
+                   05 YH-PLAGUE-FLAG PIC X.
+                   05 YH-RATS-LOSS PIC 9(7).
+
+               FD LEADERBOARD-FILE.
+               01 LB-RECORD.
+                   05 LB-SCORE PIC 9(5)V99.
+                   05 LB-FINAL-POPULATION PIC 9(4).
+                   05 LB-YEARS-RULED PIC 9(2).
+                   05 LB-NUM-PROVINCES PIC 9.
+                   05 LB-OUTCOME PIC X(10).
+                   05 LB-GOVERNOR-NAME PIC X(20).
+
+      *        One row per province per year, across every reign ever
+      *        played, for whatever downstream reporting tool wants
+      *        to trend the kingdom's fortunes over time; unlike
+      *        YEAR-HISTORY-FILE this is never reset at the start of
+      *        a new reign.
+               FD ANALYTICS-EXTRACT-FILE.
+               01 AE-RECORD.
+                   05 AE-GOVERNOR-NAME PIC X(20).
+                   05 AE-YEAR PIC 9(2).
+                   05 AE-PROVINCE PIC 9.
+                   05 AE-CLOSING-WHEAT PIC 9(7).
+                   05 AE-ACRES PIC 9(7).
+                   05 AE-POPULATION PIC 9(4).
+                   05 AE-PRICE PIC 99.
+                   05 AE-STARVED-COUNT PIC 9(7).
+                   05 AE-RATS-LOSS PIC 9(7).
+
+               FD TURN-INPUT-FILE.
+               01 TI-RECORD.
+                   05 TI-FOOD PIC 9(7).
+                   05 TI-PLANTED-ACRES PIC 9(7).
+                   05 TI-ACRES-BUY-AMOUNT PIC S9(7)
+                       SIGN LEADING SEPARATE.
 
            WORKING-STORAGE SECTION.
+               01 WS-SAVE-FILE-STATUS PIC X(02).
+               01 WS-SAVE-CHECKS PIC A.
+                   88 WS-SAVE-EXISTS VALUE 'Y'
+                      WHEN SET TO FALSE 'N'.
+               01 WS-RESUME-ANSWER PIC X.
+
+               01 WS-HISTORY-FILE-STATUS PIC X(02).
+               01 WS-LEADERBOARD-FILE-STATUS PIC X(02).
+               01 WS-ANALYTICS-FILE-STATUS PIC X(02).
+               01 WS-TURN-INPUT-STATUS PIC X(02).
+               01 WS-OPENING-WHEAT PIC 9(7).
+
+      *        Unattended batch mode: once active, per-turn prompts
+      *        are satisfied from TURN-INPUT-FILE instead of the
+      *        keyboard, so a reign can be run from a JCL-submitted
+      *        dataset with no operator present.
+               01 WS-BATCH-MODE-ANSWER PIC X.
+               01 WS-BATCH-MODE-CHECK PIC A.
+                   88 WS-BATCH-MODE-ACTIVE VALUE 'Y'
+                      WHEN SET TO FALSE 'N'.
+               01 WS-BATCH-FILE-OPEN-CHECK PIC A VALUE 'N'.
+                   88 WS-BATCH-FILE-OPEN VALUE 'Y'
+                      WHEN SET TO FALSE 'N'.
+               01 WS-BATCH-FOOD PIC 9(7).
+               01 WS-BATCH-PLANTED-ACRES PIC 9(7).
+               01 WS-BATCH-BUY-AMOUNT PIC S9(7).
+
+      *        Mid-reign checkpointing: the save file is now written
+      *        after every province's turn, not just at year-end, so
+      *        a crash partway through a year only costs the turns
+      *        not yet saved. SG-CHECKPOINT-PROV records the
+      *        province the save reflects; SG-CHECKPOINT-STEP says
+      *        how far into that province's turn the save goes --
+      *        zero means the province's turn (and, if it was the
+      *        last one, the whole year) finished cleanly, 1 means
+      *        only the planting was saved, and 2 means planting and
+      *        the land transaction were both saved but the province
+      *        had not yet reached year-end. Restoring a save with a
+      *        non-zero checkpoint province is the restart indicator
+      *        -- the resumed reign picks back up with the next
+      *        province when the step is zero, or finishes the
+      *        in-progress province's remaining steps when it is not.
+               01 WS-CHECKPOINT-PROV PIC 9 VALUE 0.
+               01 WS-CHECKPOINT-STEP PIC 9 VALUE 0.
+                   88 WS-CP-STEP-NONE VALUE 0.
+                   88 WS-CP-STEP-PLANTED VALUE 1.
+                   88 WS-CP-STEP-TRADED VALUE 2.
+               01 WS-PROV-START-IDX PIC 9 VALUE 1.
+               01 WS-INFO-START-IDX PIC 9 VALUE 1.
+               01 WS-RESUME-STEP-THIS-TURN PIC 9 VALUE 0.
+               01 WS-RESTART-CHECK PIC A VALUE 'N'.
+                   88 WS-RESUMING-FROM-CHECKPOINT VALUE 'Y'
+                      WHEN SET TO FALSE 'N'.
+
                01 WS-RESULT PIC 9(18).
                01 WS-FORM-INT PIC Z(17)9.
                01 WS-NUMTEST PIC S9(2).
 
                01 WS-YEAR PIC 9(2).
                01 WS-FORMAT-YEAR PIC Z9.
+               01 WS-NUM-YEARS PIC 9(2) VALUE 10.
+               01 WS-LAST-PLAYED-YEAR PIC 9(2).
+
+               01 WS-RND-SEED PIC 9(8).
+               01 WS-RND-DBL COMP-2.
 
                01 WS-WHEAT PIC 9(7).
                01 WS-PLANTED-ACRES PIC 9(7).
                01 WS-HARVEST PIC 9(7).
                01 WS-HARVEST-PER-ACRE PIC 9.
+               01 WS-HARVEST-MIN PIC 9 VALUE 1.
+               01 WS-HARVEST-MAX PIC 9 VALUE 6.
 
                01 WS-EATEN-BY-RATS PIC 9(7).
                01 WS-RATS-CHANCE PIC V99 VALUE .90.
@@ -29,68 +181,384 @@
                01 WS-ACRES PIC 9(7).
                01 WS-ACRES-BUY-AMOUNT PIC S9(7).
 
+               01 WS-PREVIEW-COST PIC S9(7).
+               01 WS-PREVIEW-ACRES PIC S9(7).
+               01 WS-PREVIEW-WHEAT PIC S9(7).
+               01 WS-PREVIEW-ANSWER PIC X.
+               01 WS-PREVIEW-CHECK PIC A.
+                   88 WS-PREVIEW-CONFIRMED VALUE 'Y'
+                      WHEN SET TO FALSE 'N'.
+               01 WS-PREVIEW-OVERFLOW-CHECK PIC A VALUE 'N'.
+                   88 WS-PREVIEW-OVERFLOWED VALUE 'Y'
+                      WHEN SET TO FALSE 'N'.
+
                01 WS-PRICE PIC 99.
+               01 WS-MARKET-SHOCK-CHANCE PIC V99 VALUE .10.
+               01 WS-MARKET-SHOCK-CHECK PIC A.
+                   88 WS-MARKET-SHOCK-HAPPENED VALUE 'Y'
+                      WHEN SET TO FALSE 'N'.
+               01 WS-MARKET-SHOCK-DIRECTION PIC 9.
 
                01 WS-POPULATION PIC 9(4).
                01 WS-PLAGUE-CHANCE PIC V99 VALUE .10.
                01 WS-FOOD PIC 9(7).
+               01 WS-STARVED-COUNT PIC 9(7) VALUE 0.
+               01 WS-TOTAL-STARVED PIC 9(7) VALUE 0.
+               01 WS-TOTAL-RATS-LOSS PIC 9(7) VALUE 0.
+               01 WS-TOTAL-POP-EVER PIC 9(7) VALUE 0.
+               01 WS-ACRES-PER-PERSON PIC 9(5)V99.
+               01 WS-IMMIGRANTS PIC 9(4) VALUE 0.
+               01 WS-IMM-WHEAT-PER-PERSON PIC 9(5).
+               01 WS-IMM-ACRES-PER-PERSON PIC 9(5).
+               01 WS-DIFFICULTY-CHOICE PIC 9.
+               01 WS-CUSTOM-START-ANSWER PIC X.
+               01 WS-GOVERNOR-NAME PIC X(20) VALUE SPACES.
+
+               01 WS-NUM-PROVINCES PIC 9 VALUE 1.
+               01 WS-PROV-IDX PIC 9.
+      *        SAVE-GAME-STATE now runs after every single province's
+      *        turn instead of only at year-end, so it needs its own
+      *        table subscript -- WS-PROV-IDX belongs to whichever
+      *        per-province loop is currently running in PLAY-REIGN,
+      *        and SAVE-GAME-STATE is now called from inside that
+      *        loop.
+               01 WS-SG-PROV-IDX PIC 9.
+               01 WS-PROVINCES.
+                   05 WS-PROVINCE OCCURS 5 TIMES.
+                       10 WS-PROV-WHEAT PIC 9(7).
+                       10 WS-PROV-ACRES PIC 9(7).
+                       10 WS-PROV-POPULATION PIC 9(4).
+                       10 WS-PROV-EATEN-BY-RATS PIC 9(7).
+                       10 WS-PROV-TOTAL-STARVED PIC 9(7).
+                       10 WS-PROV-TOTAL-POP-EVER PIC 9(7).
+                       10 WS-PROV-TOTAL-RATS-LOSS PIC 9(7).
+                       10 WS-PROV-PLAGUE-CHECK PIC A.
+                       10 WS-PROV-STARVED-COUNT PIC 9(7).
+                       10 WS-PROV-IMMIGRANTS PIC 9(4).
+                       10 WS-PROV-HARVEST PIC 9(7).
+                       10 WS-PROV-OPENING-WHEAT PIC 9(7).
 
                01 WS-FORMAT-GAME-NUMS PIC Z(6)9.
+               01 WS-ADVISE-FOOD PIC 9(7).
+               01 WS-ADVISE-ACRES PIC 9(7).
+               01 WS-ADVISE-BUY-ACRES PIC 9(7).
 
                01 WS-GAME-STATES PIC A.
                    88 WS-GAME-LOOP-STATE VALUE 'Y'
                       WHEN SET TO FALSE 'N'.
+               01 WS-MENU-STATES PIC A.
                    88 WS-MENU-LOOP-STATE VALUE 'Y'
                       WHEN SET TO FALSE 'N'.
+               01 WS-MENU-CHOICE PIC 9.
+               01 WS-ABDICATE-ANSWER PIC X.
+               01 WS-TURN-PROMPT-STATES PIC A.
+                   88 WS-VALID-ACTION-CHOSEN VALUE 'Y'
+                      WHEN SET TO FALSE 'N'.
                01 WS-MODULE-CHECKS PIC A.
                    88 WS-MODULE-BOOL VALUE 'Y'
                       WHEN SET TO FALSE 'N'.
                01 WS-PLAGUE-CHECK PIC A.
                    88 WS-PLAGUE-HAPPENED VALUE 'Y'
                       WHEN SET TO FALSE 'N'.
+               01 WS-HISTORY-CHECK PIC A.
+                   88 WS-HISTORY-EOF VALUE 'Y'
+                      WHEN SET TO FALSE 'N'.
+               01 WS-LEADERBOARD-CHECK PIC A.
+                   88 WS-LEADERBOARD-EOF VALUE 'Y'
+                      WHEN SET TO FALSE 'N'.
+               01 WS-LB-OUTCOME PIC X(10).
+               01 WS-LB-SCORE PIC 9(5)V99 VALUE 0.
+               01 WS-LB-ENTRY-COUNT PIC 9(2) VALUE 0.
+               01 WS-LB-SORT-IDX PIC 9(2).
+               01 WS-LB-SCAN-IDX PIC 9(2).
+               01 WS-LB-BEST-IDX PIC 9(2).
+               01 WS-LB-TEMP-ENTRY.
+                   05 WS-LB-TEMP-SCORE PIC 9(5)V99.
+                   05 WS-LB-TEMP-POPULATION PIC 9(4).
+                   05 WS-LB-TEMP-YEARS PIC 9(2).
+                   05 WS-LB-TEMP-PROVINCES PIC 9.
+                   05 WS-LB-TEMP-OUTCOME PIC X(10).
+                   05 WS-LB-TEMP-GOVERNOR PIC X(20).
+               01 WS-LB-TABLE.
+                   05 WS-LB-ENTRY OCCURS 50 TIMES.
+                       10 WS-LB-ENTRY-SCORE PIC 9(5)V99.
+                       10 WS-LB-ENTRY-POPULATION PIC 9(4).
+                       10 WS-LB-ENTRY-YEARS PIC 9(2).
+                       10 WS-LB-ENTRY-PROVINCES PIC 9.
+                       10 WS-LB-ENTRY-OUTCOME PIC X(10).
+                       10 WS-LB-ENTRY-GOVERNOR PIC X(20).
+               01 WS-FORMAT-LB-SCORE PIC Z(4)9.99.
+               01 WS-SUMMARY-FORMAT-YEAR PIC Z9.
+               01 WS-SUMMARY-FORMAT-NUM PIC Z(6)9.
+               01 WS-SUMMARY-ACRES-PER-PERSON PIC 9(5)V99.
+               01 WS-PRICE-HIGH PIC 99.
+               01 WS-PRICE-LOW PIC 99.
+               01 WS-PRICE-TOTAL PIC 9(5).
+               01 WS-PRICE-YEARS-SEEN PIC 9(2).
+               01 WS-PRICE-AVG PIC 99V99.
+               01 WS-FORMAT-PRICE-AVG PIC Z9.99.
 
 
        PROCEDURE DIVISION.
            MAIN.
                DISPLAY "Welcome O Great Hammurabi."
-               PERFORM INIT-GAME-STATES
 
-               PERFORM 2 TIMES
+      *        Seeded once here, before either menu choice runs, so
+      *        FUNCTION RANDOM draws from a seeded stream for the
+      *        whole process regardless of whether the operator's
+      *        first action is New Game or Resume Game.
+               CALL 'GENERATE-RANDOM-SEED' USING WS-RND-SEED
+               COMPUTE WS-RND-DBL = FUNCTION RANDOM(WS-RND-SEED)
 
-                   PERFORM PRINT-YEAR-INFO
+               SET WS-MENU-LOOP-STATE TO TRUE
+               PERFORM UNTIL NOT WS-MENU-LOOP-STATE
+                   PERFORM DISPLAY-MAIN-MENU
+               END-PERFORM
+           STOP RUN.
 
-      *            CALL 'CALCULATE-RATS'
-      *                USING
-      *                    WS-WHEAT
-      *                    WS-RATS-CHANCE
-      *                    WS-EATEN-BY-RATS
+      *    Top-level New Game / Resume Game / Quit menu. The year
+      *    loop itself is governed by WS-GAME-LOOP-STATE so a reign
+      *    can be cut short by abdication without exiting MAIN.
+           DISPLAY-MAIN-MENU SECTION.
+               DISPLAY "========================================"
+               DISPLAY "1. New Game"
+               DISPLAY "2. Resume Game"
+               DISPLAY "3. Quit"
+               DISPLAY "4. View Leaderboard"
+               DISPLAY "Choose an option: "
+               ACCEPT WS-MENU-CHOICE
+
+               EVALUATE WS-MENU-CHOICE
+                   WHEN 1
+                       PERFORM START-NEW-GAME
+                       PERFORM PLAY-REIGN
+                       PERFORM PRINT-REIGN-SUMMARY
+                       PERFORM PRINT-REIGN-VERDICT
+                   WHEN 2
+                       PERFORM CHECK-FOR-SAVED-GAME
+                       IF WS-SAVE-EXISTS
+                           PERFORM RESTORE-GAME-STATE
+      *                    A reign whose saved year is already past
+      *                    its configured length already ran to
+      *                    completion and had its verdict/leaderboard
+      *                    entry recorded; resuming it would replay
+      *                    an empty PLAY-REIGN and double up the
+      *                    leaderboard entry.
+                           IF WS-YEAR > WS-NUM-YEARS
+                               DISPLAY "That reign has already "
+                                       "concluded -- start a new "
+                                       "game instead."
+                           ELSE
+                               PERFORM PLAY-REIGN
+                               PERFORM PRINT-REIGN-SUMMARY
+                               PERFORM PRINT-REIGN-VERDICT
+                           END-IF
+                       ELSE
+                           DISPLAY "No saved reign was found."
+                       END-IF
+                   WHEN 3
+                       SET WS-MENU-LOOP-STATE TO FALSE
+                   WHEN 4
+                       PERFORM SHOW-LEADERBOARD
+                   WHEN OTHER
+                       DISPLAY "Input invalid."
+               END-EVALUATE
+           CONTINUE.
 
-                   DISPLAY "Input WS-ACRES-BUY-AMOUNT: "
-                   ACCEPT WS-ACRES-BUY-AMOUNT
+      *    Plays out the reign one year at a time until either the
+      *    configured number of years has elapsed or the governor
+      *    abdicates the throne early.
+           PLAY-REIGN SECTION.
+               SET WS-GAME-LOOP-STATE TO TRUE
+               PERFORM UNTIL NOT WS-GAME-LOOP-STATE
+                       OR WS-YEAR > WS-NUM-YEARS
+
+      *            On a checkpointed resume, province
+      *            WS-CHECKPOINT-PROV has THIS year's results sitting
+      *            in the table, not last year's -- whether its turn
+      *            finished cleanly (step zero) or was caught mid-turn
+      *            by the crash (step one or two), the governor
+      *            already saw whatever ran before the crash, so skip
+      *            re-printing it here and only show "last year" info
+      *            for provinces that haven't started this year yet.
+                   IF WS-RESUMING-FROM-CHECKPOINT
+                       COMPUTE WS-INFO-START-IDX =
+                               WS-CHECKPOINT-PROV + 1
+                   ELSE
+                       MOVE 1 TO WS-INFO-START-IDX
+                   END-IF
 
+                   PERFORM VARYING WS-PROV-IDX
+                           FROM WS-INFO-START-IDX BY 1
+                           UNTIL WS-PROV-IDX > WS-NUM-PROVINCES
+                       PERFORM LOAD-CURRENT-PROVINCE
+                       PERFORM PRINT-YEAR-INFO
+                       PERFORM STORE-CURRENT-PROVINCE
+                   END-PERFORM
+
+                   PERFORM ASK-CONTINUE-OR-ABDICATE
+                   IF WS-GAME-LOOP-STATE
+
+      *                A step of zero means WS-CHECKPOINT-PROV's turn
+      *                was already complete when the save was taken,
+      *                so play resumes with the next province, same
+      *                as always. A non-zero step means the crash
+      *                caught that province mid-turn -- play resumes
+      *                on that same province, and PLAY-PROVINCE-TURN
+      *                skips the sub-steps the checkpoint already
+      *                covered.
+                       IF WS-RESUMING-FROM-CHECKPOINT
+                               AND NOT WS-CP-STEP-NONE
+                           MOVE WS-CHECKPOINT-PROV TO WS-PROV-START-IDX
+                           MOVE WS-CHECKPOINT-STEP
+                               TO WS-RESUME-STEP-THIS-TURN
+                       ELSE
+                           MOVE WS-INFO-START-IDX TO WS-PROV-START-IDX
+                           MOVE 0 TO WS-RESUME-STEP-THIS-TURN
+                       END-IF
+
+      *                TURNINPT.DAT holds one record per year's
+      *                decisions, not one per province -- read it once
+      *                here and let every province's turn this year
+      *                draw from the same figures, rather than each
+      *                province consuming a separate record. The
+      *                first year back after a checkpointed resume
+      *                already consumed this year's record before the
+      *                crash (whether or not the crash itself landed
+      *                mid-province), and RESTORE-GAME-STATE already
+      *                put it back into WS-BATCH-FOOD/WS-BATCH-
+      *                PLANTED-ACRES -- reading again here would
+      *                silently shift every later year's decisions by
+      *                one record, so skip it for that one year.
+                       IF WS-RESUMING-FROM-CHECKPOINT
+                           CONTINUE
+                       ELSE
+                           PERFORM READ-BATCH-TURN-RECORD
+                       END-IF
+
+                       PERFORM VARYING WS-PROV-IDX
+                               FROM WS-PROV-START-IDX BY 1
+                               UNTIL WS-PROV-IDX > WS-NUM-PROVINCES
+                           PERFORM LOAD-CURRENT-PROVINCE
+                           PERFORM PLAY-PROVINCE-TURN
+                           PERFORM STORE-CURRENT-PROVINCE
+
+      *                    Checkpoint right after this province's
+      *                    turn is safely stored, so a crash before
+      *                    the rest of the year finishes only costs
+      *                    the provinces not yet played.
+                           MOVE WS-PROV-IDX TO WS-CHECKPOINT-PROV
+                           MOVE 0 TO WS-CHECKPOINT-STEP
+                           PERFORM SAVE-GAME-STATE
+                       END-PERFORM
+
+                       SET WS-RESUMING-FROM-CHECKPOINT TO FALSE
+                       MOVE 0 TO WS-CHECKPOINT-PROV
+                       MOVE 0 TO WS-CHECKPOINT-STEP
+                       PERFORM END-OF-YEAR-HOUSEKEEPING
+                   END-IF
+               END-PERFORM
+           CONTINUE.
+
+      *    Copies the working province's state out of the province
+      *    table and into the scalar WS- fields the turn logic below
+      *    (and the subprograms it calls) already works against.
+           LOAD-CURRENT-PROVINCE SECTION.
+               MOVE WS-PROV-WHEAT(WS-PROV-IDX) TO WS-WHEAT
+               MOVE WS-PROV-ACRES(WS-PROV-IDX) TO WS-ACRES
+               MOVE WS-PROV-POPULATION(WS-PROV-IDX) TO WS-POPULATION
+               MOVE WS-PROV-EATEN-BY-RATS(WS-PROV-IDX)
+                   TO WS-EATEN-BY-RATS
+               MOVE WS-PROV-TOTAL-STARVED(WS-PROV-IDX)
+                   TO WS-TOTAL-STARVED
+               MOVE WS-PROV-TOTAL-POP-EVER(WS-PROV-IDX)
+                   TO WS-TOTAL-POP-EVER
+               MOVE WS-PROV-TOTAL-RATS-LOSS(WS-PROV-IDX)
+                   TO WS-TOTAL-RATS-LOSS
+               MOVE WS-PROV-PLAGUE-CHECK(WS-PROV-IDX) TO WS-PLAGUE-CHECK
+               MOVE WS-PROV-STARVED-COUNT(WS-PROV-IDX)
+                   TO WS-STARVED-COUNT
+               MOVE WS-PROV-IMMIGRANTS(WS-PROV-IDX) TO WS-IMMIGRANTS
+               MOVE WS-PROV-HARVEST(WS-PROV-IDX) TO WS-HARVEST
+               MOVE WS-PROV-OPENING-WHEAT(WS-PROV-IDX)
+                   TO WS-OPENING-WHEAT
+           CONTINUE.
+
+      *    Copies the scalar WS- fields back into the province table
+      *    once the turn's work for that province is finished.
+           STORE-CURRENT-PROVINCE SECTION.
+               MOVE WS-WHEAT TO WS-PROV-WHEAT(WS-PROV-IDX)
+               MOVE WS-ACRES TO WS-PROV-ACRES(WS-PROV-IDX)
+               MOVE WS-POPULATION TO WS-PROV-POPULATION(WS-PROV-IDX)
+               MOVE WS-EATEN-BY-RATS
+                   TO WS-PROV-EATEN-BY-RATS(WS-PROV-IDX)
+               MOVE WS-TOTAL-STARVED
+                   TO WS-PROV-TOTAL-STARVED(WS-PROV-IDX)
+               MOVE WS-TOTAL-POP-EVER
+                   TO WS-PROV-TOTAL-POP-EVER(WS-PROV-IDX)
+               MOVE WS-TOTAL-RATS-LOSS
+                   TO WS-PROV-TOTAL-RATS-LOSS(WS-PROV-IDX)
+               MOVE WS-PLAGUE-CHECK TO WS-PROV-PLAGUE-CHECK(WS-PROV-IDX)
+               MOVE WS-STARVED-COUNT
+                   TO WS-PROV-STARVED-COUNT(WS-PROV-IDX)
+               MOVE WS-IMMIGRANTS TO WS-PROV-IMMIGRANTS(WS-PROV-IDX)
+               MOVE WS-HARVEST TO WS-PROV-HARVEST(WS-PROV-IDX)
+               MOVE WS-OPENING-WHEAT
+                   TO WS-PROV-OPENING-WHEAT(WS-PROV-IDX)
+           CONTINUE.
+
+      *    One province's turn: land trading, planting, and the
+      *    rats/plague/starvation reckoning, against whichever
+      *    province LOAD-CURRENT-PROVINCE last put in the WS- scalars.
+           PLAY-PROVINCE-TURN SECTION.
+               PERFORM DISPLAY-PROVINCE-HEADER
+               PERFORM ADVISE-GOVERNOR
+
+               IF WS-BATCH-MODE-ACTIVE
+                   MOVE WS-BATCH-FOOD TO WS-FOOD
+               ELSE
                    DISPLAY "Input WS-FOOD: "
                    ACCEPT WS-FOOD
+               END-IF
 
+      *        On the one province a mid-turn checkpoint resumed,
+      *        WS-RESUME-STEP-THIS-TURN says which of the steps below
+      *        are already reflected in the restored table and must
+      *        not be repeated. Every other province plays normally.
+      *        The true opening balance for the year is WS-WHEAT
+      *        before planting touches it -- captured here rather
+      *        than at END-YEAR, which only runs after planting,
+      *        trading and the rats loss have all already changed
+      *        it. A resumed province already had its real opening
+      *        balance captured and checkpointed before the crash,
+      *        so it is left alone here and comes from LOAD-CURRENT-
+      *        PROVINCE instead of being overwritten with this
+      *        province's already-mutated WS-WHEAT.
+               IF WS-PROV-IDX = WS-PROV-START-IDX
+                       AND WS-RESUME-STEP-THIS-TURN NOT = 0
+                   CONTINUE
+               ELSE
+                   MOVE WS-WHEAT TO WS-OPENING-WHEAT
                    PERFORM PLANT-ACRES
                    MOVE WS-HARVEST-PER-ACRE TO WS-FORMAT-GAME-NUMS
-                   DISPLAY "WS-HARVEST-PER-ACRE: "WS-FORMAT-GAME-NUMS
+                   DISPLAY "WS-HARVEST-PER-ACRE: "
+                           WS-FORMAT-GAME-NUMS
 
-                   DISPLAY "--------------"
-      *            MOVE WS-WHEAT TO WS-FORMAT-GAME-NUMS
-      *            DISPLAY "PRE WS-WHEAT: "WS-FORMAT-GAME-NUMS
-
-                   MOVE WS-ACRES TO WS-FORMAT-GAME-NUMS
-                   DISPLAY "PRE WS-ACRES: "WS-FORMAT-GAME-NUMS
+                   PERFORM STORE-CURRENT-PROVINCE
+                   MOVE WS-PROV-IDX TO WS-CHECKPOINT-PROV
+                   MOVE 1 TO WS-CHECKPOINT-STEP
+                   PERFORM SAVE-GAME-STATE
+               END-IF
 
-                   DISPLAY "WS-ACRES-BUY-AMOUNT: "WS-ACRES-BUY-AMOUNT
+               DISPLAY "--------------"
+               MOVE WS-ACRES TO WS-FORMAT-GAME-NUMS
+               DISPLAY "PRE WS-ACRES: "WS-FORMAT-GAME-NUMS
 
-                   CALL 'LAND-TRANSACTION'
-                       USING
-                           WS-PRICE
-                           WS-ACRES-BUY-AMOUNT
-                           WS-WHEAT
-                           WS-ACRES
-                           WS-MODULE-CHECKS
+               IF WS-PROV-IDX = WS-PROV-START-IDX
+                       AND WS-RESUME-STEP-THIS-TURN = 2
+                   CONTINUE
+               ELSE
+                   PERFORM EXECUTE-LAND-TRANSACTION
 
                    MOVE WS-WHEAT TO WS-FORMAT-GAME-NUMS
                    DISPLAY "POS WS-WHEAT: "WS-FORMAT-GAME-NUMS
@@ -98,57 +566,443 @@
                    MOVE WS-ACRES TO WS-FORMAT-GAME-NUMS
                    DISPLAY "POS WS-ACRES: "WS-FORMAT-GAME-NUMS
 
-                   IF WS-MODULE-BOOL
-                       DISPLAY "OK TRANSACT"
-                   ELSE
-                       DISPLAY "FAIL TRANSACT"
-                   END-IF
+                   PERFORM STORE-CURRENT-PROVINCE
+                   MOVE WS-PROV-IDX TO WS-CHECKPOINT-PROV
+                   MOVE 2 TO WS-CHECKPOINT-STEP
+                   PERFORM SAVE-GAME-STATE
+               END-IF
 
-      *            MOVE WS-EATEN-BY-RATS TO WS-FORMAT-GAME-NUMS
-      *            DISPLAY "WS-EATEN-BY-RATS: "
-      *                    WS-FORMAT-GAME-NUMS
-                   MOVE WS-WHEAT TO WS-FORMAT-GAME-NUMS
-                   DISPLAY "POS WS-WHEAT: "WS-FORMAT-GAME-NUMS
-                   DISPLAY "----------------------"
+               CALL 'CALCULATE-RATS'
+                   USING
+                       WS-WHEAT
+                       WS-RATS-CHANCE
+                       WS-EATEN-BY-RATS
 
-                   PERFORM END-YEAR
-               END-PERFORM
+               ADD WS-EATEN-BY-RATS TO WS-TOTAL-RATS-LOSS
 
-      *        SET WS-GAME-LOOP-STATE TO TRUE
-      *        SET WS-GAME-LOOP-STATE TO FALSE
+               MOVE WS-EATEN-BY-RATS TO WS-FORMAT-GAME-NUMS
+               DISPLAY "WS-EATEN-BY-RATS: "
+                       WS-FORMAT-GAME-NUMS
+               MOVE WS-WHEAT TO WS-FORMAT-GAME-NUMS
+               DISPLAY "POS WS-WHEAT: "WS-FORMAT-GAME-NUMS
+               DISPLAY "----------------------"
 
+               PERFORM END-YEAR
+           CONTINUE.
 
-      *        MOVE WS-RESULT TO WS-FORM-INT
-      *        DISPLAY WS-FORM-INT
+      *    A quick word from the advisor before the turn's prompts:
+      *    the minimum food needed to avoid starvation (20 bushels a
+      *    head, capped by the granary on hand), how much land could
+      *    be planted with what's in store, and how much more land
+      *    the granary could afford to buy at this year's price.
+      *    Advisory only -- the governor can still enter whatever
+      *    figures they like.
+           ADVISE-GOVERNOR SECTION.
+               COMPUTE WS-ADVISE-FOOD = WS-POPULATION * 20
+               IF WS-ADVISE-FOOD > WS-WHEAT
+                   MOVE WS-WHEAT TO WS-ADVISE-FOOD
+               END-IF
+               IF WS-ACRES < WS-WHEAT
+                   MOVE WS-ACRES TO WS-ADVISE-ACRES
+               ELSE
+                   MOVE WS-WHEAT TO WS-ADVISE-ACRES
+               END-IF
+               COMPUTE WS-ADVISE-BUY-ACRES = WS-WHEAT / WS-PRICE
+               DISPLAY "Advisor: feeding the realm would take "
+                       WS-ADVISE-FOOD " bushels; you could plant "
+                       "up to " WS-ADVISE-ACRES " acres with what "
+                       "is in the granary; and you could afford to "
+                       "buy up to " WS-ADVISE-BUY-ACRES
+                       " more acres at this year's price."
+           CONTINUE.
 
-      *        ACCEPT WS-NUMTEST
-      *        SUBTRACT 15 FROM WS-NUMTEST
-      *        DISPLAY WS-NUMTEST
+      *    When the reign is running unattended, pulls this turn's
+      *    food/planting/land-trading figures off TURN-INPUT-FILE.
+      *    Running out of records drops the reign back to keyboard
+      *    input for whatever turns remain rather than abending.
+           READ-BATCH-TURN-RECORD SECTION.
+               IF WS-BATCH-MODE-ACTIVE
+                   READ TURN-INPUT-FILE
+                       AT END
+                           DISPLAY "End of batch turn input -- "
+                                   "reverting to keyboard input."
+                           SET WS-BATCH-MODE-ACTIVE TO FALSE
+                       NOT AT END
+                           MOVE TI-FOOD TO WS-BATCH-FOOD
+                           MOVE TI-PLANTED-ACRES
+                               TO WS-BATCH-PLANTED-ACRES
+                           MOVE TI-ACRES-BUY-AMOUNT
+                               TO WS-BATCH-BUY-AMOUNT
+                   END-READ
+               END-IF
+           CONTINUE.
 
-           STOP RUN.
+      *    Labels output by province number once the reign has more
+      *    than one; a single-province reign prints no such header,
+      *    matching the original flat-kingdom output exactly.
+           DISPLAY-PROVINCE-HEADER SECTION.
+               IF WS-NUM-PROVINCES > 1
+                   DISPLAY "-- Province " WS-PROV-IDX " --"
+               END-IF
+           CONTINUE.
 
-           INIT-GAME-STATES SECTION.
+      *    Prompts for this turn's action. Viewing the reign history
+      *    so far (H) doesn't consume the turn; it re-prompts once the
+      *    table has been displayed. Only C or A ends the prompt.
+           ASK-CONTINUE-OR-ABDICATE SECTION.
+               IF WS-BATCH-MODE-ACTIVE
+                   SET WS-VALID-ACTION-CHOSEN TO TRUE
+               ELSE
+                   SET WS-VALID-ACTION-CHOSEN TO FALSE
+                   PERFORM UNTIL WS-VALID-ACTION-CHOSEN
+                       DISPLAY "Continue your reign, abdicate the "
+                               "throne, or view reign history so "
+                               "far? (C/A/H): "
+                       ACCEPT WS-ABDICATE-ANSWER
+                       EVALUATE WS-ABDICATE-ANSWER
+                           WHEN "H"
+                           WHEN "h"
+                               PERFORM PRINT-REIGN-SUMMARY
+                           WHEN "A"
+                           WHEN "a"
+                               SET WS-GAME-LOOP-STATE TO FALSE
+                               SET WS-VALID-ACTION-CHOSEN TO TRUE
+                           WHEN "C"
+                           WHEN "c"
+                               SET WS-VALID-ACTION-CHOSEN TO TRUE
+                           WHEN OTHER
+                               DISPLAY "Please enter C, A, or H."
+                       END-EVALUATE
+                   END-PERFORM
+               END-IF
+           CONTINUE.
+
+      *    Sets up a fresh reign: default starting state and the
+      *    operator's chosen reign length. The RNG itself is seeded
+      *    once in MAIN, ahead of the menu loop, not here -- a fresh
+      *    reign should draw from the same seeded stream as the rest
+      *    of the process, not restart it.
+           START-NEW-GAME SECTION.
                MOVE 2800 TO WS-WHEAT
                MOVE 200 TO WS-EATEN-BY-RATS
                MOVE 1 TO WS-YEAR
                MOVE 1000 TO WS-ACRES
                MOVE 17 TO WS-PRICE
                MOVE 100 TO WS-POPULATION
-               CALL 'GENERATE-RANDOM-SEED'
+               MOVE 0 TO WS-TOTAL-STARVED
+               MOVE 0 TO WS-TOTAL-POP-EVER
+               MOVE 0 TO WS-CHECKPOINT-PROV
+               MOVE 0 TO WS-CHECKPOINT-STEP
+               SET WS-RESUMING-FROM-CHECKPOINT TO FALSE
+
+      *        A fresh reign starts its own history file.
+               OPEN OUTPUT YEAR-HISTORY-FILE
+               CLOSE YEAR-HISTORY-FILE
+
+               PERFORM ASK-GOVERNOR-NAME
+               PERFORM ASK-DIFFICULTY
+               PERFORM ASK-NUM-PROVINCES
+               PERFORM ASK-STARTING-CONDITIONS
+               PERFORM INITIALIZE-PROVINCES
+               PERFORM ASK-NUM-YEARS
+               PERFORM ASK-BATCH-MODE
+           CONTINUE.
+
+      *    Captures the governor's name for the title and for the
+      *    leaderboard; an operator who just presses ENTER is recorded
+      *    as "HAMMURABI", the traditional default.
+           ASK-GOVERNOR-NAME SECTION.
+               DISPLAY "What is your name, Governor? "
+               ACCEPT WS-GOVERNOR-NAME
+               IF WS-GOVERNOR-NAME = SPACES
+                   MOVE "HAMMURABI" TO WS-GOVERNOR-NAME
+               END-IF
+           CONTINUE.
+
+      *    Lets the operator replace the standard starting wheat,
+      *    acres, and population with their own figures, for practice
+      *    reigns or classroom scenarios that don't start at the
+      *    textbook defaults. The figures given apply to every
+      *    province alike; INITIALIZE-PROVINCES copies them out.
+           ASK-STARTING-CONDITIONS SECTION.
+               DISPLAY "Use the standard starting kingdom "
+                       "(2800 wheat, 1000 acres, 100 people)? (Y/N): "
+               ACCEPT WS-CUSTOM-START-ANSWER
+               IF WS-CUSTOM-START-ANSWER = "N"
+                       OR WS-CUSTOM-START-ANSWER = "n"
+                   DISPLAY "Starting wheat (bushels): "
+                   ACCEPT WS-WHEAT
+                   DISPLAY "Starting acres: "
+                   ACCEPT WS-ACRES
+                   DISPLAY "Starting population: "
+                   ACCEPT WS-POPULATION
+               END-IF
+           CONTINUE.
+
+      *    Lets the operator split the kingdom into several provinces,
+      *    each governed as its own turn with its own wheat, land, and
+      *    people; a single province reproduces the original one-land
+      *    reign exactly.
+           ASK-NUM-PROVINCES SECTION.
+               DISPLAY "How many provinces will your kingdom have? "
+                       "(1-5): "
+               ACCEPT WS-NUM-PROVINCES
+               IF WS-NUM-PROVINCES < 1 OR WS-NUM-PROVINCES > 5
+                   MOVE 1 TO WS-NUM-PROVINCES
+               END-IF
+           CONTINUE.
+
+      *    Seeds every province's table entry with the reign's chosen
+      *    starting conditions.
+           INITIALIZE-PROVINCES SECTION.
+               PERFORM VARYING WS-PROV-IDX FROM 1 BY 1
+                       UNTIL WS-PROV-IDX > WS-NUM-PROVINCES
+                   MOVE WS-WHEAT TO WS-PROV-WHEAT(WS-PROV-IDX)
+                   MOVE WS-ACRES TO WS-PROV-ACRES(WS-PROV-IDX)
+                   MOVE WS-POPULATION TO WS-PROV-POPULATION(WS-PROV-IDX)
+                   MOVE WS-EATEN-BY-RATS
+                       TO WS-PROV-EATEN-BY-RATS(WS-PROV-IDX)
+                   MOVE 0 TO WS-PROV-TOTAL-STARVED(WS-PROV-IDX)
+                   MOVE 0 TO WS-PROV-TOTAL-POP-EVER(WS-PROV-IDX)
+                   MOVE 0 TO WS-PROV-TOTAL-RATS-LOSS(WS-PROV-IDX)
+                   MOVE 'N' TO WS-PROV-PLAGUE-CHECK(WS-PROV-IDX)
+                   MOVE 0 TO WS-PROV-STARVED-COUNT(WS-PROV-IDX)
+                   MOVE 0 TO WS-PROV-IMMIGRANTS(WS-PROV-IDX)
+               END-PERFORM
+           CONTINUE.
+
+      *    Sets the plague/rats risk bands and the harvest-per-acre
+      *    range for the chosen difficulty. Normal matches the
+      *    original fixed values.
+           ASK-DIFFICULTY SECTION.
+               DISPLAY "Choose a difficulty - "
+                       "1 Easy, 2 Normal, 3 Hard: "
+               ACCEPT WS-DIFFICULTY-CHOICE
+               EVALUATE WS-DIFFICULTY-CHOICE
+                   WHEN 1
+                       MOVE .05 TO WS-PLAGUE-CHANCE
+                       MOVE .70 TO WS-RATS-CHANCE
+                       MOVE 2 TO WS-HARVEST-MIN
+                       MOVE 7 TO WS-HARVEST-MAX
+                   WHEN 3
+                       MOVE .20 TO WS-PLAGUE-CHANCE
+                       MOVE .95 TO WS-RATS-CHANCE
+                       MOVE 1 TO WS-HARVEST-MIN
+                       MOVE 5 TO WS-HARVEST-MAX
+                   WHEN OTHER
+                       MOVE .10 TO WS-PLAGUE-CHANCE
+                       MOVE .90 TO WS-RATS-CHANCE
+                       MOVE 1 TO WS-HARVEST-MIN
+                       MOVE 6 TO WS-HARVEST-MAX
+               END-EVALUATE
+           CONTINUE.
+
+           ASK-NUM-YEARS SECTION.
+               DISPLAY "How many years will your reign last? (2-20): "
+               ACCEPT WS-NUM-YEARS
+               IF WS-NUM-YEARS < 2 OR WS-NUM-YEARS > 20
+                   MOVE 10 TO WS-NUM-YEARS
+               END-IF
+           CONTINUE.
+
+      *    Offers to run the reign unattended, sourcing every turn's
+      *    food/planting/land-trading figures from TURN-INPUT-FILE
+      *    instead of the keyboard, for a batch job submitted through
+      *    JCL with no operator waiting on prompts. Falls back to the
+      *    keyboard if the dataset is missing.
+           ASK-BATCH-MODE SECTION.
+               SET WS-BATCH-MODE-ACTIVE TO FALSE
+               DISPLAY "Read turns from TURNINPT.DAT for an "
+                       "unattended run? (Y/N): "
+               ACCEPT WS-BATCH-MODE-ANSWER
+               IF WS-BATCH-MODE-ANSWER = "Y"
+                       OR WS-BATCH-MODE-ANSWER = "y"
+                   OPEN INPUT TURN-INPUT-FILE
+                   IF WS-TURN-INPUT-STATUS = "00"
+                       SET WS-BATCH-MODE-ACTIVE TO TRUE
+                       SET WS-BATCH-FILE-OPEN TO TRUE
+                   ELSE
+                       DISPLAY "TURNINPT.DAT not found -- "
+                               "continuing with keyboard input."
+                   END-IF
+               END-IF
+           CONTINUE.
+
+      *    Looks for an existing save dataset without disturbing the
+      *    fresh-game defaults set above unless the operator resumes.
+           CHECK-FOR-SAVED-GAME SECTION.
+               OPEN INPUT SAVE-GAME-FILE
+               IF WS-SAVE-FILE-STATUS = "00"
+                   SET WS-SAVE-EXISTS TO TRUE
+                   CLOSE SAVE-GAME-FILE
+               ELSE
+                   SET WS-SAVE-EXISTS TO FALSE
+               END-IF
+           CONTINUE.
+
+           RESTORE-GAME-STATE SECTION.
+               OPEN INPUT SAVE-GAME-FILE
+               READ SAVE-GAME-FILE
+                   NOT AT END
+                       MOVE SG-YEAR TO WS-YEAR
+                       MOVE SG-NUM-YEARS TO WS-NUM-YEARS
+                       MOVE SG-PRICE TO WS-PRICE
+                       MOVE SG-NUM-PROVINCES TO WS-NUM-PROVINCES
+                       MOVE SG-CHECKPOINT-PROV TO WS-CHECKPOINT-PROV
+                       MOVE SG-CHECKPOINT-STEP TO WS-CHECKPOINT-STEP
+                       MOVE SG-GOVERNOR-NAME TO WS-GOVERNOR-NAME
+                       MOVE SG-PLAGUE-CHANCE TO WS-PLAGUE-CHANCE
+                       MOVE SG-RATS-CHANCE TO WS-RATS-CHANCE
+                       MOVE SG-HARVEST-MIN TO WS-HARVEST-MIN
+                       MOVE SG-HARVEST-MAX TO WS-HARVEST-MAX
+                       MOVE SG-BATCH-MODE-ACTIVE TO WS-BATCH-MODE-CHECK
+                       MOVE SG-BATCH-FOOD TO WS-BATCH-FOOD
+                       MOVE SG-BATCH-PLANTED-ACRES
+                           TO WS-BATCH-PLANTED-ACRES
+                       IF WS-CHECKPOINT-PROV > 0
+                           SET WS-RESUMING-FROM-CHECKPOINT TO TRUE
+                           IF WS-CP-STEP-NONE
+                               DISPLAY "Resuming a checkpointed "
+                                   "reign -- province "
+                                   WS-CHECKPOINT-PROV
+                                   " already took its turn this year."
+                           ELSE
+                               DISPLAY "Resuming a checkpointed "
+                                   "reign -- province "
+                                   WS-CHECKPOINT-PROV
+                                   " was mid-turn when the previous "
+                                   "run stopped; picking back up "
+                                   "partway through its turn."
+                           END-IF
+                       ELSE
+                           SET WS-RESUMING-FROM-CHECKPOINT TO FALSE
+                       END-IF
+
+      *                A batch reign saved its place mid-dataset --
+      *                TURNINPT.DAT needs to be reopened here the same
+      *                way ASK-BATCH-MODE originally opened it, or the
+      *                resumed reign would silently fall back to
+      *                keyboard input for the rest of an unattended
+      *                run with no operator present to answer it.
+                       IF WS-BATCH-MODE-ACTIVE
+                           OPEN INPUT TURN-INPUT-FILE
+                           IF WS-TURN-INPUT-STATUS = "00"
+                               SET WS-BATCH-FILE-OPEN TO TRUE
+                           ELSE
+                               DISPLAY "TURNINPT.DAT not found -- "
+                                   "continuing with keyboard input."
+                               SET WS-BATCH-MODE-ACTIVE TO FALSE
+                           END-IF
+                       END-IF
+
+                       PERFORM VARYING WS-PROV-IDX FROM 1 BY 1
+                               UNTIL WS-PROV-IDX > WS-NUM-PROVINCES
+                           MOVE SG-PROV-WHEAT(WS-PROV-IDX)
+                               TO WS-PROV-WHEAT(WS-PROV-IDX)
+                           MOVE SG-PROV-ACRES(WS-PROV-IDX)
+                               TO WS-PROV-ACRES(WS-PROV-IDX)
+                           MOVE SG-PROV-POPULATION(WS-PROV-IDX)
+                               TO WS-PROV-POPULATION(WS-PROV-IDX)
+                           MOVE SG-PROV-EATEN-BY-RATS(WS-PROV-IDX)
+                               TO WS-PROV-EATEN-BY-RATS(WS-PROV-IDX)
+                           MOVE SG-PROV-TOTAL-STARVED(WS-PROV-IDX)
+                               TO WS-PROV-TOTAL-STARVED(WS-PROV-IDX)
+                           MOVE SG-PROV-TOTAL-POP-EVER(WS-PROV-IDX)
+                               TO WS-PROV-TOTAL-POP-EVER(WS-PROV-IDX)
+                           MOVE SG-PROV-TOTAL-RATS-LOSS(WS-PROV-IDX)
+                               TO WS-PROV-TOTAL-RATS-LOSS(WS-PROV-IDX)
+                           MOVE SG-PROV-HARVEST(WS-PROV-IDX)
+                               TO WS-PROV-HARVEST(WS-PROV-IDX)
+                           MOVE SG-PROV-OPENING-WHEAT(WS-PROV-IDX)
+                               TO WS-PROV-OPENING-WHEAT(WS-PROV-IDX)
+                       END-PERFORM
+               END-READ
+               CLOSE SAVE-GAME-FILE
+           CONTINUE.
+
+           SAVE-GAME-STATE SECTION.
+               MOVE WS-YEAR TO SG-YEAR
+               MOVE WS-NUM-YEARS TO SG-NUM-YEARS
+               MOVE WS-PRICE TO SG-PRICE
+               MOVE WS-NUM-PROVINCES TO SG-NUM-PROVINCES
+               MOVE WS-CHECKPOINT-PROV TO SG-CHECKPOINT-PROV
+               MOVE WS-CHECKPOINT-STEP TO SG-CHECKPOINT-STEP
+               MOVE WS-GOVERNOR-NAME TO SG-GOVERNOR-NAME
+               MOVE WS-PLAGUE-CHANCE TO SG-PLAGUE-CHANCE
+               MOVE WS-RATS-CHANCE TO SG-RATS-CHANCE
+               MOVE WS-HARVEST-MIN TO SG-HARVEST-MIN
+               MOVE WS-HARVEST-MAX TO SG-HARVEST-MAX
+               MOVE WS-BATCH-MODE-CHECK TO SG-BATCH-MODE-ACTIVE
+               MOVE WS-BATCH-FOOD TO SG-BATCH-FOOD
+               MOVE WS-BATCH-PLANTED-ACRES TO SG-BATCH-PLANTED-ACRES
+               PERFORM VARYING WS-SG-PROV-IDX FROM 1 BY 1
+                       UNTIL WS-SG-PROV-IDX > WS-NUM-PROVINCES
+                   MOVE WS-PROV-WHEAT(WS-SG-PROV-IDX)
+                       TO SG-PROV-WHEAT(WS-SG-PROV-IDX)
+                   MOVE WS-PROV-ACRES(WS-SG-PROV-IDX)
+                       TO SG-PROV-ACRES(WS-SG-PROV-IDX)
+                   MOVE WS-PROV-POPULATION(WS-SG-PROV-IDX)
+                       TO SG-PROV-POPULATION(WS-SG-PROV-IDX)
+                   MOVE WS-PROV-EATEN-BY-RATS(WS-SG-PROV-IDX)
+                       TO SG-PROV-EATEN-BY-RATS(WS-SG-PROV-IDX)
+                   MOVE WS-PROV-TOTAL-STARVED(WS-SG-PROV-IDX)
+                       TO SG-PROV-TOTAL-STARVED(WS-SG-PROV-IDX)
+                   MOVE WS-PROV-TOTAL-POP-EVER(WS-SG-PROV-IDX)
+                       TO SG-PROV-TOTAL-POP-EVER(WS-SG-PROV-IDX)
+                   MOVE WS-PROV-TOTAL-RATS-LOSS(WS-SG-PROV-IDX)
+                       TO SG-PROV-TOTAL-RATS-LOSS(WS-SG-PROV-IDX)
+                   MOVE WS-PROV-HARVEST(WS-SG-PROV-IDX)
+                       TO SG-PROV-HARVEST(WS-SG-PROV-IDX)
+                   MOVE WS-PROV-OPENING-WHEAT(WS-SG-PROV-IDX)
+                       TO SG-PROV-OPENING-WHEAT(WS-SG-PROV-IDX)
+               END-PERFORM
+               OPEN OUTPUT SAVE-GAME-FILE
+               WRITE SG-RECORD
+               CLOSE SAVE-GAME-FILE
            CONTINUE.
 
       *    Prints info about the current year, assuming that
       *    info has been updated
            PRINT-YEAR-INFO SECTION.
+               PERFORM DISPLAY-PROVINCE-HEADER
       *        Print year
                MOVE WS-YEAR TO WS-FORMAT-YEAR
                DISPLAY "It is year "WS-FORMAT-YEAR" of your reign."
+               ADD WS-POPULATION TO WS-TOTAL-POP-EVER
                
                IF WS-PLAGUE-HAPPENED
                    DISPLAY "A terrible plague struck, killing"
       -                 " half of the population!"
                END-IF
 
+               IF WS-EATEN-BY-RATS > 0
+                   MOVE WS-EATEN-BY-RATS TO WS-FORMAT-GAME-NUMS
+                   DISPLAY "Rats ate "WS-FORMAT-GAME-NUMS
+                           " bushels of grain last year!"
+               END-IF
+
+               IF WS-STARVED-COUNT > 0
+                   MOVE WS-STARVED-COUNT TO WS-FORMAT-GAME-NUMS
+                   DISPLAY WS-FORMAT-GAME-NUMS
+                           " people died of starvation last year."
+               END-IF
+
+               IF WS-IMMIGRANTS > 0
+                   MOVE WS-IMMIGRANTS TO WS-FORMAT-GAME-NUMS
+                   DISPLAY WS-FORMAT-GAME-NUMS
+                           " people came to your kingdom last year."
+               END-IF
+
+               IF WS-MARKET-SHOCK-HAPPENED
+                   IF WS-MARKET-SHOCK-DIRECTION = 0
+                       DISPLAY "Word arrives of a famine abroad "
+                               "-- land prices have soared!"
+                   ELSE
+                       DISPLAY "Word arrives of a bumper harvest "
+                               "abroad -- land prices have crashed!"
+                   END-IF
+               END-IF
+
       *        Print population
                MOVE WS-POPULATION TO WS-FORMAT-GAME-NUMS
                DISPLAY "WS-POPULATION: "WS-FORMAT-GAME-NUMS
@@ -160,24 +1014,195 @@
            CONTINUE.
 
            PLANT-ACRES SECTION.
-               DISPLAY "WS-ACRES: "WS-ACRES
-               DISPLAY "Input WS-PLANTED-ACRES: "
-               ACCEPT WS-PLANTED-ACRES     *> Change this: input in main
-               IF WS-PLANTED-ACRES > WS-ACRES
-                       OR WS-PLANTED-ACRES > WS-WHEAT
-                   DISPLAY "Input invalid."
-                   SET WS-MODULE-BOOL TO FALSE
+               SET WS-MODULE-BOOL TO FALSE
+               PERFORM UNTIL WS-MODULE-BOOL
+                   IF WS-BATCH-MODE-ACTIVE
+                       MOVE WS-BATCH-PLANTED-ACRES TO WS-PLANTED-ACRES
+                       IF WS-PLANTED-ACRES > WS-ACRES
+                           MOVE WS-ACRES TO WS-PLANTED-ACRES
+                       END-IF
+                       IF WS-PLANTED-ACRES > WS-WHEAT
+                           MOVE WS-WHEAT TO WS-PLANTED-ACRES
+                       END-IF
+                   ELSE
+                       DISPLAY "WS-ACRES: "WS-ACRES
+                       DISPLAY "Input WS-PLANTED-ACRES: "
+                       ACCEPT WS-PLANTED-ACRES
+                   END-IF
+                   IF WS-PLANTED-ACRES > WS-ACRES
+                           OR WS-PLANTED-ACRES > WS-WHEAT
+                       DISPLAY "Input invalid."
+                   ELSE
+                       CALL 'CALCULATE-HARVEST'
+                           USING
+                               WS-PLANTED-ACRES
+                               WS-HARVEST
+                               WS-WHEAT
+                               WS-HARVEST-PER-ACRE
+                               WS-HARVEST-MIN
+                               WS-HARVEST-MAX
+                       SET WS-MODULE-BOOL TO TRUE
+                   END-IF
+               END-PERFORM
+           CONTINUE.
+
+      *    Retries the land purchase/sale until LAND-TRANSACTION
+      *    accepts it, the same retry-on-invalid-entry idiom as
+      *    PLANT-ACRES, so a rejected amount (overdrawn granary, or
+      *    selling more acres than the province has) can be corrected
+      *    without losing the rest of the turn.
+           EXECUTE-LAND-TRANSACTION SECTION.
+               SET WS-MODULE-BOOL TO FALSE
+               PERFORM UNTIL WS-MODULE-BOOL
+                   IF WS-BATCH-MODE-ACTIVE
+                       MOVE WS-BATCH-BUY-AMOUNT TO WS-ACRES-BUY-AMOUNT
+                   ELSE
+                       DISPLAY "Input WS-ACRES-BUY-AMOUNT: "
+                       ACCEPT WS-ACRES-BUY-AMOUNT
+                   END-IF
+
+                   DISPLAY "WS-ACRES-BUY-AMOUNT: "
+                           WS-ACRES-BUY-AMOUNT
+
+                   PERFORM PREVIEW-LAND-TRANSACTION
+
+                   IF WS-PREVIEW-CONFIRMED
+                       CALL 'LAND-TRANSACTION'
+                           USING
+                               WS-PRICE
+                               WS-ACRES-BUY-AMOUNT
+                               WS-WHEAT
+                               WS-ACRES
+                               WS-MODULE-CHECKS
+
+                       IF WS-MODULE-BOOL
+                           DISPLAY "OK TRANSACT"
+                       ELSE
+                           IF WS-BATCH-MODE-ACTIVE
+                               DISPLAY "FAIL TRANSACT -- "
+                                       "skipping the land "
+                                       "transaction for this "
+                                       "unattended turn."
+                               MOVE 0 TO WS-ACRES-BUY-AMOUNT
+                               SET WS-MODULE-BOOL TO TRUE
+                           ELSE
+                               DISPLAY "FAIL TRANSACT -- "
+                                       "enter a different amount."
+                           END-IF
+                       END-IF
+                   ELSE
+                       IF WS-BATCH-MODE-ACTIVE
+                           DISPLAY "FAIL TRANSACT -- "
+                                   "skipping the land "
+                                   "transaction for this "
+                                   "unattended turn."
+                           MOVE 0 TO WS-ACRES-BUY-AMOUNT
+                           SET WS-MODULE-BOOL TO TRUE
+                       ELSE
+                           DISPLAY "Transaction cancelled -- "
+                                   "enter a different amount."
+                       END-IF
+                   END-IF
+               END-PERFORM
+           CONTINUE.
+
+      *    Shows the bushel cost (or proceeds) and the resulting
+      *    acres/wheat the entered amount would produce before
+      *    LAND-TRANSACTION is actually called, and asks the governor
+      *    to confirm. Mirrors LAND-TRANSACTION's own price arithmetic
+      *    so the preview can't mislead, but never touches WS-WHEAT
+      *    or WS-ACRES itself -- only LAND-TRANSACTION may commit. If
+      *    the arithmetic overflows, the amount is reported as unable
+      *    to be evaluated and the transaction is not confirmed --
+      *    never a fabricated number that could pass for a real quote.
+           PREVIEW-LAND-TRANSACTION SECTION.
+               IF WS-ACRES-BUY-AMOUNT = 0
+                   SET WS-PREVIEW-CONFIRMED TO TRUE
                ELSE
-                   CALL 'CALCULATE-HARVEST'
-                       USING
-                           WS-PLANTED-ACRES
-                           WS-HARVEST
-                           WS-WHEAT
-                           WS-HARVEST-PER-ACRE
+                   SET WS-PREVIEW-OVERFLOWED TO FALSE
+
+                   COMPUTE WS-PREVIEW-COST =
+                           WS-ACRES-BUY-AMOUNT * WS-PRICE
+                       ON SIZE ERROR
+                           SET WS-PREVIEW-OVERFLOWED TO TRUE
+                   END-COMPUTE
+
+                   COMPUTE WS-PREVIEW-ACRES =
+                           WS-ACRES + WS-ACRES-BUY-AMOUNT
+                       ON SIZE ERROR
+                           SET WS-PREVIEW-OVERFLOWED TO TRUE
+                   END-COMPUTE
+
+                   COMPUTE WS-PREVIEW-WHEAT =
+                           WS-WHEAT - WS-PREVIEW-COST
+                       ON SIZE ERROR
+                           SET WS-PREVIEW-OVERFLOWED TO TRUE
+                   END-COMPUTE
+
+                   IF WS-PREVIEW-OVERFLOWED
+                       DISPLAY "--------------"
+                       DISPLAY "That amount cannot be evaluated -- "
+                               "it is too large. Enter a smaller "
+                               "amount."
+                       SET WS-PREVIEW-CONFIRMED TO FALSE
+                   ELSE
+                       DISPLAY "--------------"
+                       IF WS-ACRES-BUY-AMOUNT > 0
+                           DISPLAY "Proposed purchase: "
+                                   WS-ACRES-BUY-AMOUNT " acres for "
+                                   WS-PREVIEW-COST " bushels."
+                       ELSE
+                           DISPLAY "Proposed sale: "
+                                   WS-ACRES-BUY-AMOUNT " acres for "
+                                   WS-PREVIEW-COST " bushels."
+                       END-IF
+                       DISPLAY "If confirmed, acres would become "
+                               WS-PREVIEW-ACRES
+                               " and wheat would become "
+                               WS-PREVIEW-WHEAT "."
+
+                       IF WS-BATCH-MODE-ACTIVE
+                           SET WS-PREVIEW-CONFIRMED TO TRUE
+                       ELSE
+                           DISPLAY "Confirm this transaction? (Y/N): "
+                           ACCEPT WS-PREVIEW-ANSWER
+
+                           IF WS-PREVIEW-ANSWER = "Y"
+                                   OR WS-PREVIEW-ANSWER = "y"
+                               SET WS-PREVIEW-CONFIRMED TO TRUE
+                           ELSE
+                               SET WS-PREVIEW-CONFIRMED TO FALSE
+                           END-IF
+                       END-IF
+                   END-IF
                END-IF
            CONTINUE.
 
+      *    Re-prompts for the feeding ration if it would draw more
+      *    grain than is actually in the granary after this year's
+      *    harvest and land trading, the same validate-and-retry
+      *    idiom PLANT-ACRES and EXECUTE-LAND-TRANSACTION already use.
+           VALIDATE-FOOD-AMOUNT SECTION.
+               SET WS-MODULE-BOOL TO FALSE
+               PERFORM UNTIL WS-MODULE-BOOL
+                   IF WS-FOOD > WS-WHEAT
+                       IF WS-BATCH-MODE-ACTIVE
+                           MOVE WS-WHEAT TO WS-FOOD
+                           SET WS-MODULE-BOOL TO TRUE
+                       ELSE
+                           DISPLAY "You cannot feed the people more "
+                                   "grain than is in the granary."
+                           DISPLAY "Input WS-FOOD: "
+                           ACCEPT WS-FOOD
+                       END-IF
+                   ELSE
+                       SET WS-MODULE-BOOL TO TRUE
+                   END-IF
+               END-PERFORM
+           CONTINUE.
+
            END-YEAR SECTION.
+               PERFORM VALIDATE-FOOD-AMOUNT
                SUBTRACT WS-FOOD FROM WS-WHEAT
       *        Run plague.
                CALL 'CALCULATE-PLAGUE'
@@ -185,11 +1210,430 @@
       *        Calculate starving people.
                COMPUTE WS-FOOD = WS-FOOD / 20
                IF WS-FOOD < (WS-POPULATION)
+                   COMPUTE WS-STARVED-COUNT = WS-POPULATION - WS-FOOD
                    MOVE WS-FOOD TO WS-POPULATION
+               ELSE
+                   MOVE 0 TO WS-STARVED-COUNT
                END-IF
-      *        Generate new market price for land.
+               ADD WS-STARVED-COUNT TO WS-TOTAL-STARVED
+
+               PERFORM CALCULATE-IMMIGRATION
+
+               PERFORM APPEND-YEAR-HISTORY
+           CONTINUE.
+
+      *    Housekeeping common to the whole kingdom, run once a year
+      *    after every province has taken its turn: a new market
+      *    price for land, advancing the calendar, and checkpointing.
+           END-OF-YEAR-HOUSEKEEPING SECTION.
                COMPUTE WS-PRICE = (FUNCTION RANDOM * 9) + 17
+               PERFORM CHECK-MARKET-SHOCK
                ADD 1 TO WS-YEAR
+               PERFORM SAVE-GAME-STATE
+           CONTINUE.
+
+      *    Once in a while the grain market moves well outside its
+      *    normal 17-26 band, boom or bust, the way a bad rumor or a
+      *    bumper crop in a neighboring kingdom would move it; the
+      *    price is kept within the one-byte field's 1-99 range. The
+      *    news itself isn't displayed here -- like plague, rats,
+      *    starvation, and immigration, it's reported as a line in
+      *    next year's PRINT-YEAR-INFO.
+           CHECK-MARKET-SHOCK SECTION.
+               IF FUNCTION RANDOM < WS-MARKET-SHOCK-CHANCE
+                   SET WS-MARKET-SHOCK-HAPPENED TO TRUE
+                   COMPUTE WS-MARKET-SHOCK-DIRECTION =
+                           (FUNCTION RANDOM * 2)
+                   IF WS-MARKET-SHOCK-DIRECTION = 0
+                       COMPUTE WS-PRICE = WS-PRICE * 3
+                       IF WS-PRICE > 99
+                           MOVE 99 TO WS-PRICE
+                       END-IF
+                   ELSE
+                       COMPUTE WS-PRICE = WS-PRICE / 3
+                       IF WS-PRICE < 1
+                           MOVE 1 TO WS-PRICE
+                       END-IF
+                   END-IF
+               ELSE
+                   SET WS-MARKET-SHOCK-HAPPENED TO FALSE
+               END-IF
+           CONTINUE.
+
+      *    Good governance draws settlers: when wheat and land per
+      *    person are both healthy, immigrants arrive in proportion
+      *    to the surplus harvest this year.
+           CALCULATE-IMMIGRATION SECTION.
+               MOVE 0 TO WS-IMMIGRANTS
+               IF WS-POPULATION > 0
+                   COMPUTE WS-IMM-WHEAT-PER-PERSON =
+                           WS-WHEAT / WS-POPULATION
+                   COMPUTE WS-IMM-ACRES-PER-PERSON =
+                           WS-ACRES / WS-POPULATION
+                   IF WS-STARVED-COUNT = 0
+                           AND WS-IMM-WHEAT-PER-PERSON >= 20
+                           AND WS-IMM-ACRES-PER-PERSON >= 7
+
+      *                One immigrant per 100 bushels harvested this
+      *                year, so a bumper crop draws a bigger wave of
+      *                settlers than a modest one, plus a baseline
+      *                of one family that arrives regardless.
+                       COMPUTE WS-IMMIGRANTS = (WS-HARVEST / 100) + 1
+                       ADD WS-IMMIGRANTS TO WS-POPULATION
+                   END-IF
+               END-IF
+           CONTINUE.
+
+      *    Appends one record per completed year to the sequential
+      *    history file so a reign can be reviewed after it ends.
+      *    The file is extended across years (and across resumed
+      *    reigns) rather than rewritten.
+           APPEND-YEAR-HISTORY SECTION.
+               MOVE WS-GOVERNOR-NAME TO YH-GOVERNOR-NAME
+               MOVE WS-YEAR TO YH-YEAR
+               MOVE WS-PROV-IDX TO YH-PROVINCE
+               MOVE WS-OPENING-WHEAT TO YH-OPENING-WHEAT
+               MOVE WS-WHEAT TO YH-CLOSING-WHEAT
+               MOVE WS-ACRES TO YH-ACRES
+               MOVE WS-POPULATION TO YH-POPULATION
+               MOVE WS-PRICE TO YH-PRICE
+               MOVE WS-EATEN-BY-RATS TO YH-RATS-LOSS
+               IF WS-PLAGUE-HAPPENED
+                   MOVE "Y" TO YH-PLAGUE-FLAG
+               ELSE
+                   MOVE "N" TO YH-PLAGUE-FLAG
+               END-IF
+
+               OPEN EXTEND YEAR-HISTORY-FILE
+               IF WS-HISTORY-FILE-STATUS = "05" OR "35"
+                   OPEN OUTPUT YEAR-HISTORY-FILE
+               END-IF
+               WRITE YH-RECORD
+               CLOSE YEAR-HISTORY-FILE
+
+               PERFORM APPEND-ANALYTICS-EXTRACT
+           CONTINUE.
+
+      *    Mirrors the year just closed out to the standing
+      *    cross-reign analytics extract.
+           APPEND-ANALYTICS-EXTRACT SECTION.
+               MOVE WS-GOVERNOR-NAME TO AE-GOVERNOR-NAME
+               MOVE WS-YEAR TO AE-YEAR
+               MOVE WS-PROV-IDX TO AE-PROVINCE
+               MOVE WS-WHEAT TO AE-CLOSING-WHEAT
+               MOVE WS-ACRES TO AE-ACRES
+               MOVE WS-POPULATION TO AE-POPULATION
+               MOVE WS-PRICE TO AE-PRICE
+               MOVE WS-STARVED-COUNT TO AE-STARVED-COUNT
+               MOVE WS-EATEN-BY-RATS TO AE-RATS-LOSS
+
+               OPEN EXTEND ANALYTICS-EXTRACT-FILE
+               IF WS-ANALYTICS-FILE-STATUS = "05" OR "35"
+                   OPEN OUTPUT ANALYTICS-EXTRACT-FILE
+               END-IF
+               WRITE AE-RECORD
+               CLOSE ANALYTICS-EXTRACT-FILE
+           CONTINUE.
+
+      *    Prints a formatted table of every year governed, read back
+      *    from the audit log written by APPEND-YEAR-HISTORY, plus a
+      *    closing performance index.
+           PRINT-REIGN-SUMMARY SECTION.
+               PERFORM SUM-PROVINCE-TOTALS
+               DISPLAY "========================================"
+               DISPLAY "REIGN SUMMARY"
+               IF WS-NUM-PROVINCES > 1
+                   DISPLAY "YR PRV   WHEAT  ACRES    POP PRC EVENTS"
+               ELSE
+                   DISPLAY "YR   WHEAT  ACRES    POP PRC EVENTS"
+               END-IF
+               SET WS-HISTORY-EOF TO FALSE
+               MOVE 0 TO WS-PRICE-HIGH
+               MOVE 99 TO WS-PRICE-LOW
+               MOVE 0 TO WS-PRICE-TOTAL
+               MOVE 0 TO WS-PRICE-YEARS-SEEN
+               OPEN INPUT YEAR-HISTORY-FILE
+               IF WS-HISTORY-FILE-STATUS = "00"
+                   PERFORM UNTIL WS-HISTORY-EOF
+                       READ YEAR-HISTORY-FILE
+                           AT END
+                               SET WS-HISTORY-EOF TO TRUE
+                           NOT AT END
+                               PERFORM DISPLAY-HISTORY-LINE
+                       END-READ
+                   END-PERFORM
+                   CLOSE YEAR-HISTORY-FILE
+               ELSE
+                   DISPLAY "No history available for this reign."
+               END-IF
+
+               IF WS-POPULATION > 0
+                   COMPUTE WS-SUMMARY-ACRES-PER-PERSON ROUNDED =
+                           WS-ACRES / WS-POPULATION
+                   DISPLAY "Final performance index (acres per "
+                           "surviving citizen): "
+                           WS-SUMMARY-ACRES-PER-PERSON
+               END-IF
+
+               IF WS-PRICE-YEARS-SEEN > 0
+                   COMPUTE WS-PRICE-AVG ROUNDED =
+                           WS-PRICE-TOTAL / WS-PRICE-YEARS-SEEN
+                   MOVE WS-PRICE-AVG TO WS-FORMAT-PRICE-AVG
+                   DISPLAY "Land price ranged from " WS-PRICE-LOW
+                           " to " WS-PRICE-HIGH
+                           " bushels/acre, averaging "
+                           WS-FORMAT-PRICE-AVG
+               END-IF
+               MOVE WS-TOTAL-RATS-LOSS TO WS-FORMAT-GAME-NUMS
+               DISPLAY "Total bushels lost to rats this reign: "
+                       WS-FORMAT-GAME-NUMS
+               DISPLAY "========================================"
+           CONTINUE.
+
+      *    Formats and displays one row of the reign summary table
+      *    from the history record just read.
+           DISPLAY-HISTORY-LINE SECTION.
+               IF YH-PRICE > WS-PRICE-HIGH
+                   MOVE YH-PRICE TO WS-PRICE-HIGH
+               END-IF
+               IF YH-PRICE < WS-PRICE-LOW
+                   MOVE YH-PRICE TO WS-PRICE-LOW
+               END-IF
+               ADD YH-PRICE TO WS-PRICE-TOTAL
+               ADD 1 TO WS-PRICE-YEARS-SEEN
+
+               MOVE YH-YEAR TO WS-SUMMARY-FORMAT-YEAR
+               MOVE YH-CLOSING-WHEAT TO WS-SUMMARY-FORMAT-NUM
+               DISPLAY WS-SUMMARY-FORMAT-YEAR " "
+                   WITH NO ADVANCING
+               IF WS-NUM-PROVINCES > 1
+                   DISPLAY YH-PROVINCE "   " WITH NO ADVANCING
+               END-IF
+               DISPLAY WS-SUMMARY-FORMAT-NUM " "
+                       YH-ACRES " "
+                       YH-POPULATION " "
+                       YH-PRICE " "
+                   WITH NO ADVANCING
+               IF YH-PLAGUE-FLAG = "Y"
+                   DISPLAY "PLAGUE " WITH NO ADVANCING
+               END-IF
+               IF YH-RATS-LOSS > 0
+                   DISPLAY "RATS:" YH-RATS-LOSS " " WITH NO ADVANCING
+               END-IF
+               DISPLAY " "
+           CONTINUE.
+
+      *    Rolls the per-province table up into the same WS-ACRES/
+      *    WS-POPULATION/WS-TOTAL-STARVED/WS-TOTAL-POP-EVER fields the
+      *    summary and verdict paragraphs already read, so a reign of
+      *    any number of provinces is judged on the kingdom as a
+      *    whole. Safe to call any time since every turn reloads the
+      *    current province fresh from the table before using it.
+           SUM-PROVINCE-TOTALS SECTION.
+               MOVE 0 TO WS-ACRES
+               MOVE 0 TO WS-POPULATION
+               MOVE 0 TO WS-TOTAL-STARVED
+               MOVE 0 TO WS-TOTAL-POP-EVER
+               MOVE 0 TO WS-TOTAL-RATS-LOSS
+               PERFORM VARYING WS-PROV-IDX FROM 1 BY 1
+                       UNTIL WS-PROV-IDX > WS-NUM-PROVINCES
+                   ADD WS-PROV-ACRES(WS-PROV-IDX) TO WS-ACRES
+                   ADD WS-PROV-POPULATION(WS-PROV-IDX) TO WS-POPULATION
+                   ADD WS-PROV-TOTAL-STARVED(WS-PROV-IDX)
+                       TO WS-TOTAL-STARVED
+                   ADD WS-PROV-TOTAL-POP-EVER(WS-PROV-IDX)
+                       TO WS-TOTAL-POP-EVER
+                   ADD WS-PROV-TOTAL-RATS-LOSS(WS-PROV-IDX)
+                       TO WS-TOTAL-RATS-LOSS
+               END-PERFORM
+           CONTINUE.
+
+      *    Judges the completed reign: impeachment if starvation ran
+      *    too high across the years governed, otherwise a rating
+      *    based on how much land is left per surviving citizen.
+           PRINT-REIGN-VERDICT SECTION.
+               PERFORM SUM-PROVINCE-TOTALS
+
+      *        Capture the year actually reached before it gets forced
+      *        past WS-NUM-YEARS below -- an abdicated reign stops
+      *        short of the full configured length, and the
+      *        leaderboard entry needs the true figure, not the
+      *        "concluded" marker.
+               MOVE WS-YEAR TO WS-LAST-PLAYED-YEAR
+
+      *        The reign is over here whether it ran its full course
+      *        or the governor abdicated early; mark the save file
+      *        concluded (year past the configured length) so Resume
+      *        Game won't replay a finished reign and double up its
+      *        leaderboard entry.
+               IF WS-YEAR <= WS-NUM-YEARS
+                   COMPUTE WS-YEAR = WS-NUM-YEARS + 1
+               END-IF
+               MOVE 0 TO WS-CHECKPOINT-PROV
+               MOVE 0 TO WS-CHECKPOINT-STEP
+               SET WS-RESUMING-FROM-CHECKPOINT TO FALSE
+               PERFORM SAVE-GAME-STATE
+
+               DISPLAY "========================================"
+               DISPLAY "The reign of Governor " WS-GOVERNOR-NAME
+                       " has ended."
+
+               MOVE "IMPEACHED " TO WS-LB-OUTCOME
+               MOVE 0 TO WS-LB-SCORE
+
+               IF WS-TOTAL-POP-EVER = 0
+                   DISPLAY "There was no one left to judge your rule."
+               ELSE
+                   IF WS-TOTAL-STARVED > (WS-TOTAL-POP-EVER * .45)
+                       DISPLAY "You starved too many of your people."
+                       DISPLAY "You have been IMPEACHED and thrown "
+                               "out of office!"
+                   ELSE
+                       IF WS-POPULATION = 0
+                           DISPLAY "Your kingdom has perished. "
+                                   "You have been IMPEACHED!"
+                       ELSE
+                           COMPUTE WS-ACRES-PER-PERSON ROUNDED =
+                                   WS-ACRES / WS-POPULATION
+                           DISPLAY "Acres per person at the end of "
+                                   "your reign: "WS-ACRES-PER-PERSON
+                           MOVE "SURVIVED  " TO WS-LB-OUTCOME
+                           MOVE WS-ACRES-PER-PERSON TO WS-LB-SCORE
+                           IF WS-ACRES-PER-PERSON >= 10
+                               DISPLAY "A fantastic performance! "
+                                       "You are hailed as a wise "
+                                       "and beloved ruler."
+                           ELSE
+                               IF WS-ACRES-PER-PERSON >= 5
+                                   DISPLAY "A fine performance. Your "
+                                           "people remember you well."
+                               ELSE
+                                   DISPLAY "A modest performance. Your "
+                                           "rule will soon be "
+                                           "forgotten."
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM APPEND-LEADERBOARD-ENTRY
+
+               IF WS-BATCH-FILE-OPEN
+                   CLOSE TURN-INPUT-FILE
+                   SET WS-BATCH-FILE-OPEN TO FALSE
+               END-IF
+               SET WS-BATCH-MODE-ACTIVE TO FALSE
+
+               DISPLAY "========================================"
+           CONTINUE.
+
+      *    Records the just-finished reign's outcome in the standing
+      *    leaderboard file, for comparison against every reign ruled
+      *    before it.
+           APPEND-LEADERBOARD-ENTRY SECTION.
+               MOVE WS-LB-SCORE TO LB-SCORE
+               MOVE WS-GOVERNOR-NAME TO LB-GOVERNOR-NAME
+               MOVE WS-POPULATION TO LB-FINAL-POPULATION
+               COMPUTE LB-YEARS-RULED = WS-LAST-PLAYED-YEAR - 1
+               MOVE WS-NUM-PROVINCES TO LB-NUM-PROVINCES
+               MOVE WS-LB-OUTCOME TO LB-OUTCOME
+
+               OPEN EXTEND LEADERBOARD-FILE
+               IF WS-LEADERBOARD-FILE-STATUS = "05" OR "35"
+                   OPEN OUTPUT LEADERBOARD-FILE
+               END-IF
+               WRITE LB-RECORD
+               CLOSE LEADERBOARD-FILE
+           CONTINUE.
+
+      *    Reads every recorded reign back from the leaderboard file,
+      *    ranks them by performance score, and prints the best ones
+      *    first. Ties are left in the order they were read.
+           SHOW-LEADERBOARD SECTION.
+               MOVE 0 TO WS-LB-ENTRY-COUNT
+               SET WS-LEADERBOARD-EOF TO FALSE
+               OPEN INPUT LEADERBOARD-FILE
+               IF WS-LEADERBOARD-FILE-STATUS = "00"
+                   PERFORM UNTIL WS-LEADERBOARD-EOF
+                       READ LEADERBOARD-FILE
+                           AT END
+                               SET WS-LEADERBOARD-EOF TO TRUE
+                           NOT AT END
+                               IF WS-LB-ENTRY-COUNT < 50
+                                   ADD 1 TO WS-LB-ENTRY-COUNT
+                                   MOVE LB-SCORE
+                                     TO WS-LB-ENTRY-SCORE
+                                       (WS-LB-ENTRY-COUNT)
+                                   MOVE LB-FINAL-POPULATION
+                                     TO WS-LB-ENTRY-POPULATION
+                                       (WS-LB-ENTRY-COUNT)
+                                   MOVE LB-YEARS-RULED
+                                     TO WS-LB-ENTRY-YEARS
+                                       (WS-LB-ENTRY-COUNT)
+                                   MOVE LB-NUM-PROVINCES
+                                     TO WS-LB-ENTRY-PROVINCES
+                                       (WS-LB-ENTRY-COUNT)
+                                   MOVE LB-OUTCOME
+                                     TO WS-LB-ENTRY-OUTCOME
+                                       (WS-LB-ENTRY-COUNT)
+                                   MOVE LB-GOVERNOR-NAME
+                                     TO WS-LB-ENTRY-GOVERNOR
+                                       (WS-LB-ENTRY-COUNT)
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE LEADERBOARD-FILE
+               END-IF
+
+               IF WS-LB-ENTRY-COUNT = 0
+                   DISPLAY "No reigns have been recorded yet."
+               ELSE
+                   PERFORM SORT-LEADERBOARD-TABLE
+                   DISPLAY "========================================"
+                   DISPLAY "LEADERBOARD (best performance first)"
+                   DISPLAY "SCORE     POP YRS PRV OUTCOME    GOVERNOR"
+                   PERFORM VARYING WS-LB-SORT-IDX FROM 1 BY 1
+                           UNTIL WS-LB-SORT-IDX > WS-LB-ENTRY-COUNT
+                       MOVE WS-LB-ENTRY-SCORE(WS-LB-SORT-IDX)
+                           TO WS-FORMAT-LB-SCORE
+                       DISPLAY WS-FORMAT-LB-SCORE " "
+                               WS-LB-ENTRY-POPULATION(WS-LB-SORT-IDX)
+                               " "
+                               WS-LB-ENTRY-YEARS(WS-LB-SORT-IDX)
+                               "  "
+                               WS-LB-ENTRY-PROVINCES(WS-LB-SORT-IDX)
+                               "   "
+                               WS-LB-ENTRY-OUTCOME(WS-LB-SORT-IDX)
+                               " "
+                               WS-LB-ENTRY-GOVERNOR(WS-LB-SORT-IDX)
+                   END-PERFORM
+                   DISPLAY "========================================"
+               END-IF
+           CONTINUE.
+
+      *    Straightforward selection sort, descending by score; the
+      *    leaderboard is capped at 50 entries so this never has to
+      *    scale any further.
+           SORT-LEADERBOARD-TABLE SECTION.
+               PERFORM VARYING WS-LB-SORT-IDX FROM 1 BY 1
+                       UNTIL WS-LB-SORT-IDX > WS-LB-ENTRY-COUNT
+                   MOVE WS-LB-SORT-IDX TO WS-LB-BEST-IDX
+                   PERFORM VARYING WS-LB-SCAN-IDX FROM WS-LB-SORT-IDX
+                           BY 1 UNTIL WS-LB-SCAN-IDX > WS-LB-ENTRY-COUNT
+                       IF WS-LB-ENTRY-SCORE(WS-LB-SCAN-IDX) >
+                               WS-LB-ENTRY-SCORE(WS-LB-BEST-IDX)
+                           MOVE WS-LB-SCAN-IDX TO WS-LB-BEST-IDX
+                       END-IF
+                   END-PERFORM
+                   IF WS-LB-BEST-IDX NOT = WS-LB-SORT-IDX
+                       MOVE WS-LB-ENTRY(WS-LB-SORT-IDX)
+                           TO WS-LB-TEMP-ENTRY
+                       MOVE WS-LB-ENTRY(WS-LB-BEST-IDX)
+                           TO WS-LB-ENTRY(WS-LB-SORT-IDX)
+                       MOVE WS-LB-TEMP-ENTRY
+                           TO WS-LB-ENTRY(WS-LB-BEST-IDX)
+                   END-IF
+               END-PERFORM
            CONTINUE.
        END PROGRAM MAIN.
 
