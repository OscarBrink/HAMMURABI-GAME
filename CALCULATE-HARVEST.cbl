@@ -1,9 +1,13 @@
       ******************************************************************
       * Author:    Oscar Brink
       * Date:      2018-02-12
-      * Purpose:   Calculates harvest for HAMMURABI-GAME using random
-      *            value between 1 and 6.
+      * Purpose:   Calculates harvest for HAMMURABI-GAME using a
+      *            random per-acre yield within a caller-supplied
+      *            range (difficulty bands set this at the menu).
       * Tectonics: cobc
+      * Mod-log:
+      *   2018-03-09 OB Take the harvest-per-acre range as parameters
+      *              instead of hardcoding 1-6, for difficulty presets.
       ******************************************************************
        IDENTIFICATION DIVISION.
            PROGRAM-ID. CALCULATE-HARVEST.
@@ -15,15 +19,22 @@
                01 LS-HARVEST PIC 9(7).
                01 LS-WHEAT PIC 9(7).
                01 LS-HARVEST-PER-ACRE PIC 9.
+               01 LS-HARVEST-MIN PIC 9.
+               01 LS-HARVEST-MAX PIC 9.
 
        PROCEDURE DIVISION
            USING
                LS-PLANTED-ACRES
                LS-HARVEST
                LS-WHEAT
-               LS-HARVEST-PER-ACRE.
+               LS-HARVEST-PER-ACRE
+               LS-HARVEST-MIN
+               LS-HARVEST-MAX.
            MAIN-PROCEDURE.
-               COMPUTE LS-HARVEST-PER-ACRE = (FUNCTION RANDOM * 6) + 1
+               COMPUTE LS-HARVEST-PER-ACRE =
+                       (FUNCTION RANDOM *
+                           (LS-HARVEST-MAX - LS-HARVEST-MIN + 1))
+                       + LS-HARVEST-MIN
 
                COMPUTE LS-HARVEST =
                        LS-HARVEST-PER-ACRE * LS-PLANTED-ACRES
