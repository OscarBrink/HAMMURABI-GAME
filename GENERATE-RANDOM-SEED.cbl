@@ -8,6 +8,9 @@
       *                knowledge_base/2294/
       *                calculating-a-random-number-in-cobol
       * Tectonics: cobc
+      * Mod-log:
+      *   2018-03-02 OB Return the generated seed to the caller so it
+      *              can actually be used to seed FUNCTION RANDOM.
       ******************************************************************
        IDENTIFICATION DIVISION.
            PROGRAM-ID. GENERATE-RANDOM-SEED.
@@ -18,7 +21,10 @@
                01 WS-RND-SEED-9 REDEFINES WS-RND-SEED-X PIC 9(8).
                01 WS-RND-DBL COMP-2.
 
-       PROCEDURE DIVISION.
+           LINKAGE SECTION.
+               01 LS-RND-SEED PIC 9(8).
+
+       PROCEDURE DIVISION USING LS-RND-SEED.
            MOVE 32768 TO WS-RND-SEED-9
            PERFORM UNTIL WS-RND-SEED-9 < 32768
                ACCEPT WS-RND-SEED-X FROM TIME
@@ -27,5 +33,6 @@
            END-PERFORM
 
            COMPUTE WS-RND-DBL = FUNCTION RANDOM(WS-RND-SEED-9)
+           MOVE WS-RND-SEED-9 TO LS-RND-SEED
        EXIT PROGRAM.
 
